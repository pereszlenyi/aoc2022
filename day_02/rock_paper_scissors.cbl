@@ -1,73 +1,1231 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ROCK-PAPER-SCISSORS.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT INPUTFILE ASSIGN TO "./input.txt"
-           FILE STATUS IS FILE-CHECK-KEY
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  INPUTFILE.
-      * Structure of the input file
-       01 FILE-DETAILS.
-           88 END-OF-FILE VALUE HIGH-VALUES.
-           05 OPPONENT PIC A.
-           05 FILLER   PIC A.
-           05 OWN      PIC A.
-
-       WORKING-STORAGE SECTION.
-      * Variables
-       01  FILE-CHECK-KEY   PIC X(2).
-       01  WS-TOTAL-PRINT   PIC Z(7)9.
-       01  WS-TOTAL-SCORE-1 PIC 9(8) VALUE ZERO.
-       01  WS-TOTAL-SCORE-2 PIC 9(8) VALUE ZERO.
-       01  WS-OPPONENT      PIC 9(2).
-       01  WS-OWN           PIC 9(2).
-
-       PROCEDURE DIVISION.
-      * The program starts here
-           OPEN INPUT INPUTFILE.
-           IF FILE-CHECK-KEY NOT = "00"
-               DISPLAY "Unable to open file. Status: ", FILE-CHECK-KEY
-               END-DISPLAY
-               STOP RUN RETURNING 1
-           END-IF.
-
-           READ INPUTFILE
-               AT END SET END-OF-FILE TO TRUE
-           END-READ.
-           PERFORM UNTIL END-OF-FILE
-               COMPUTE WS-OPPONENT = FUNCTION ORD(OPPONENT)
-                   - FUNCTION ORD("A")
-               END-COMPUTE
-               COMPUTE WS-OWN = FUNCTION ORD(OWN)
-                   - FUNCTION ORD("X")
-               END-COMPUTE
-
-               COMPUTE WS-TOTAL-SCORE-1 = WS-TOTAL-SCORE-1 +
-                   WS-OWN + 1 +
-                   3 * FUNCTION MOD(1 + WS-OWN - WS-OPPONENT, 3)
-               END-COMPUTE
-
-               COMPUTE WS-TOTAL-SCORE-2 = WS-TOTAL-SCORE-2 +
-                   FUNCTION MOD(WS-OWN + WS-OPPONENT - 1, 3) + 1 +
-                   3 * WS-OWN
-               END-COMPUTE
-
-               READ INPUTFILE
-                   AT END SET END-OF-FILE TO TRUE
-               END-READ
-           END-PERFORM.
-           MOVE WS-TOTAL-SCORE-1 TO WS-TOTAL-PRINT
-           DISPLAY "Total score for Part 1: ", WS-TOTAL-PRINT
-           END-DISPLAY.
-           MOVE WS-TOTAL-SCORE-2 TO WS-TOTAL-PRINT
-           DISPLAY "Total score for Part 2: ", WS-TOTAL-PRINT
-           END-DISPLAY.
-
-           CLOSE INPUTFILE.
-           STOP RUN.
-       END PROGRAM ROCK-PAPER-SCISSORS.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ROCK-PAPER-SCISSORS.
+000120 AUTHOR. D PERESZLENYI.
+000130 INSTALLATION. AOC-TOURNAMENT-SYSTEMS.
+000140 DATE-WRITTEN. 2022-12-02.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                            *
+000180*----------------------------------------------------------------*
+000190* 2022-12-02  DP  ORIGINAL PROGRAM - SCORES A ROCK/PAPER/SCISSORS  *
+000200*                 TOURNAMENT LOG UNDER TWO SCORING SCHEMES.        *
+000210* 2026-08-08  DP  ADDED REPORTFILE WITH WIN/DRAW/LOSS BREAKDOWN    *
+000220*                 SO RESULTS NO LONGER HAVE TO BE RE-DERIVED BY    *
+000230*                 HAND FROM THE JOB LOG.                           *
+000240* 2026-08-08  DP  ADDED VALIDATION OF OPPONENT/OWN CODES. BAD      *
+000250*                 RECORDS NOW GO TO A REJECT FILE INSTEAD OF       *
+000260*                 SILENTLY CORRUPTING THE TOTALS.                  *
+000270* 2026-08-08  DP  ADDED CHECKPOINT/RESTART SUPPORT SO A LONG RUN   *
+000280*                 DOES NOT HAVE TO BE RESCORED FROM RECORD 1.      *
+000290* 2026-08-08  DP  INPUTFILE NAME IS NOW TAKEN FROM THE             *
+000300*                 RPS_INPUT_FILE ENVIRONMENT VARIABLE INSTEAD OF   *
+000310*                 A HARDCODED PATH, DEFAULTING TO ./INPUT.TXT.     *
+000320* 2026-08-08  DP  RECORD LAYOUT NOW CARRIES A ROUND NUMBER AND A   *
+000330*                 PLAYER ID SO ONE FILE CAN SCORE A WHOLE ROUND-   *
+000340*                 ROBIN EVENT. TOTALS ARE NOW KEPT PER PLAYER;     *
+000350*                 THE OVERALL GRAND TOTALS AND WIN/DRAW/LOSS       *
+000360*                 COUNTS ARE STILL KEPT TOO. NOTE: A CHECKPOINT    *
+000370*                 RESUME RESTORES THE GRAND TOTALS BUT NOT THE     *
+000380*                 PER-PLAYER TABLE - PLAYER TOTALS AFTER A RESUME  *
+000390*                 ONLY COVER RECORDS READ SINCE THE RESTART.       *
+000400* 2026-08-08  DP  EACH PLAYER'S FINAL TOTALS ARE NOW ALSO WRITTEN  *
+000410*                 TO A DAILYFILE (DAILYREC LAYOUT) SO THE NEW      *
+000420*                 STANDINGS-POST PROGRAM CAN CARRY THEM FORWARD    *
+000430*                 INTO THE SEASON-TO-DATE STANDINGS MASTER.        *
+000440* 2026-08-08  DP  POINT VALUES FOR BOTH SCORING SCHEMES ARE NOW    *
+000450*                 PULLED FROM THE SCORING-RULES TABLE (COPYBOOK    *
+000460*                 SCORERUL) INSTEAD OF BEING LITERALS IN THE       *
+000470*                 COMPUTE STATEMENTS. A DIFFERENT RULE SET IS RUN  *
+000480*                 BY EDITING THAT COPYBOOK AND RECOMPILING.        *
+000490* 2026-08-08  DP  ADDED AN AUDIT TRAIL FILE. EVERY ROUND READ,     *
+000500*                 VALID OR REJECTED, NOW WRITES ONE LINE SHOWING   *
+000510*                 THE ROUND NUMBER, BOTH MOVE CODES, THE POINTS    *
+000520*                 AWARDED UNDER BOTH SCHEMES, AND THE RUN'S        *
+000530*                 TIMESTAMP, SO A DISPUTED SCORE CAN BE TRACED     *
+000540*                 BACK TO HOW IT WAS COMPUTED.                     *
+000550* 2026-08-08  DP  A DAILY RUN NOW ALSO WRITES ITS SUBTOTALS TO A    *
+000560*                 BATCHSUM FILE (COPYBOOK BATCHRES), SO THE NEW     *
+000570*                 BATCH DRIVER CAN PICK THEM UP AFTER RUNNING THIS  *
+000580*                 PROGRAM AGAINST EACH FILE IN A LIST AND ROLL      *
+000590*                 THEM INTO A GRAND TOTAL ACROSS THE WHOLE LIST.    *
+000600* 2026-08-08  DP  RECORD LAYOUT MOVED TO THE SHARED INPUTREC        *
+000610*                 COPYBOOK (ALSO USED BY ROUND-INDEX-BUILDER AND    *
+000620*                 ROUND-LOOKUP) INSTEAD OF BEING DEFINED HERE A      *
+000630*                 SECOND TIME, SO THE THREE PROGRAMS CANNOT DRIFT    *
+000640*                 OUT OF STEP ON THE INPUTFILE LAYOUT.               *
+000650* 2026-08-08  DP  CHECKPOINT-FILE NOW CARRIES A LEADING RECORD-TYPE *
+000660*                 BYTE AND A PLAYER RECORD FOR EVERY ENTRY IN       *
+000670*                 WS-PLAYER-TABLE, NOT JUST THE SUMMARY - A RESUME  *
+000680*                 NOW RESTORES THE PER-PLAYER TABLE IN FULL, SO THE *
+000690*                 EARLIER LIMITATION NOTED ABOVE NO LONGER APPLIES. *
+000700*                 REJECTFILE AND AUDITFILE ARE ALSO NOW OPENED FOR  *
+000710*                 EXTEND RATHER THAN OUTPUT WHEN RESUMING, SO THE   *
+000720*                 PRE-RESTART PORTION OF BOTH TRAILS SURVIVES A     *
+000730*                 RESUME INSTEAD OF BEING TRUNCATED AWAY.            *
+000740* 2026-08-08  DP  THE RESUME PROMPT CAN NOW BE ANSWERED WITHOUT AN  *
+000750*                 OPERATOR PRESENT BY SETTING RPS_AUTO_RESUME TO    *
+000760*                 "Y" OR "N" - THE BATCH DRIVER SETS IT TO "N" SO   *
+000770*                 AN UNATTENDED RUN NEVER WAITS ON A CONSOLE        *
+000780*                 ANSWER FOR A STALE CHECKPOINT FROM AN EARLIER     *
+000790*                 INTERACTIVE RUN.                                  *
+000800* 2026-08-08  DP  REPORTFILE/REJECTFILE/AUDITFILE/DAILYFILE NAMES   *
+000810*                 ARE NOW TAKEN FROM ENVIRONMENT VARIABLES          *
+000820*                 (RPS_REPORT_FILE/RPS_REJECT_FILE/RPS_AUDIT_FILE/  *
+000830*                 RPS_DAILY_FILE), SAME CONVENTION AS RPS_INPUT_    *
+000840*                 FILE, DEFAULTING TO THE ORIGINAL HARDCODED NAMES  *
+000850*                 WHEN UNSET. A BATCH DRIVER RUNNING THIS PROGRAM   *
+000860*                 ONCE PER FILE IN A LIST WAS POINTING EVERY RUN AT *
+000870*                 THE SAME FOUR HARDCODED, OPEN-OUTPUT-TRUNCATED    *
+000880*                 NAMES, SO ONLY THE LAST FILE'S REPORT/REJECT/     *
+000890*                 AUDIT/DAILY DATA EVER SURVIVED THE BATCH - THE    *
+000900*                 BATCH DRIVER NOW ASSIGNS EACH FILE IN THE LIST A  *
+000910*                 DISTINCT SET OF NAMES. CHECKPOINT-FILE IS NOT     *
+000920*                 PART OF THIS CHANGE - IT HOLDS ONLY THIS RUN'S    *
+000930*                 RESUME STATE, NOT SEASON DATA, SO OVERWRITING IT  *
+000940*                 EVERY RUN IS CORRECT.                             *
+000950*----------------------------------------------------------------*
+000960
+000970 ENVIRONMENT DIVISION.
+000980 INPUT-OUTPUT SECTION.
+000990 FILE-CONTROL.
+001000     SELECT INPUTFILE ASSIGN DYNAMIC WS-INPUT-FILE-NAME
+001010         FILE STATUS IS WS-FILE-CHECK-KEY
+001020         ORGANIZATION IS LINE SEQUENTIAL.
+001030
+001040     SELECT REPORTFILE ASSIGN DYNAMIC WS-REPORT-FILE-NAME
+001050         FILE STATUS IS WS-REPORT-CHECK-KEY
+001060         ORGANIZATION IS LINE SEQUENTIAL.
+001070
+001080     SELECT REJECTFILE ASSIGN DYNAMIC WS-REJECT-FILE-NAME
+001090         FILE STATUS IS WS-REJECT-CHECK-KEY
+001100         ORGANIZATION IS LINE SEQUENTIAL.
+001110
+001120     SELECT REJECT-TRUNC ASSIGN TO "./reject.trunc"
+001130         FILE STATUS IS WS-REJECT-TRUNC-CHECK-KEY
+001140         ORGANIZATION IS LINE SEQUENTIAL.
+001150
+001160     SELECT CHECKPOINT-FILE ASSIGN TO "./checkpoint.dat"
+001170         FILE STATUS IS WS-CHECKPOINT-CHECK-KEY
+001180         ORGANIZATION IS LINE SEQUENTIAL.
+001190
+001200     SELECT DAILYFILE ASSIGN DYNAMIC WS-DAILY-FILE-NAME
+001210         FILE STATUS IS WS-DAILY-CHECK-KEY
+001220         ORGANIZATION IS LINE SEQUENTIAL.
+001230
+001240     SELECT AUDITFILE ASSIGN DYNAMIC WS-AUDIT-FILE-NAME
+001250         FILE STATUS IS WS-AUDIT-CHECK-KEY
+001260         ORGANIZATION IS LINE SEQUENTIAL.
+001270
+001280     SELECT AUDIT-TRUNC ASSIGN TO "./audit.trunc"
+001290         FILE STATUS IS WS-AUDIT-TRUNC-CHECK-KEY
+001300         ORGANIZATION IS LINE SEQUENTIAL.
+001310
+001320     SELECT BATCHSUM ASSIGN TO "./batch_summary.txt"
+001330         FILE STATUS IS WS-BATCHSUM-CHECK-KEY
+001340         ORGANIZATION IS LINE SEQUENTIAL.
+001350
+001360 DATA DIVISION.
+001370 FILE SECTION.
+001380*----------------------------------------------------------------*
+001390* INPUTFILE - ONE TOURNAMENT ROUND PER RECORD.                    *
+001400*----------------------------------------------------------------*
+001410 FD  INPUTFILE.
+001420     COPY INPUTREC.
+001430
+001440*----------------------------------------------------------------*
+001450* REPORTFILE - HUMAN-READABLE SCORE REPORT.                       *
+001460*----------------------------------------------------------------*
+001470 FD  REPORTFILE.
+001480 01  REPORT-RECORD               PIC X(80).
+001490
+001500*----------------------------------------------------------------*
+001510* REJECTFILE - RECORDS THAT FAIL OPPONENT/OWN CODE VALIDATION.    *
+001520*----------------------------------------------------------------*
+001530 FD  REJECTFILE.
+001540 01  REJECT-RECORD               PIC X(80).
+001550
+001560*----------------------------------------------------------------*
+001570* REJECT-TRUNC - SCRATCH COPY OF REJECTFILE USED ONLY WHEN         *
+001580* RESUMING, TO CUT REJECTFILE BACK TO THE LAST CHECKPOINTED LINE   *
+001590* COUNT BEFORE APPENDING (SEE 1132-TRUNCATE-REJECTFILE) - THE      *
+001600* CHECKPOINT INTERVAL IS COARSER THAN EVERY-RECORD TRAIL WRITES,   *
+001610* SO WITHOUT THIS A RESUME WOULD DUPLICATE THE REJECTS LOGGED      *
+001620* BETWEEN THE LAST CHECKPOINT AND THE INTERRUPTION.                *
+001630*----------------------------------------------------------------*
+001640 FD  REJECT-TRUNC.
+001650 01  REJECT-TRUNC-RECORD         PIC X(80).
+001660
+001670*----------------------------------------------------------------*
+001680* CHECKPOINT-FILE - LATEST RECORD COUNT, RUNNING TOTALS, AND THE  *
+001690* PER-PLAYER TABLE, SO A KILLED OR ABENDED RUN CAN BE RESUMED     *
+001700* INSTEAD OF RESTARTED WITH NO LOSS OF PER-PLAYER STANDING. THE   *
+001710* FIRST RECORD IS ALWAYS THE SUMMARY RECORD (CP-RECORD-TYPE "S"); *
+001720* ONE PLAYER RECORD (CP-RECORD-TYPE "P", CP-PLAYER-LAYOUT)        *
+001730* FOLLOWS FOR EACH ENTRY IN WS-PLAYER-TABLE AT THE TIME OF THE    *
+001740* CHECKPOINT.                                                     *
+001750*----------------------------------------------------------------*
+001760 FD  CHECKPOINT-FILE.
+001770 01  CHECKPOINT-RECORD.
+001780     05  CP-RECORD-TYPE          PIC X(01).
+001790         88  CP-SUMMARY-RECORD       VALUE "S".
+001800         88  CP-PLAYER-RECORD-TYPE   VALUE "P".
+001810     05  CP-RECORD-COUNT         PIC 9(08).
+001820     05  CP-TOTAL-SCORE-1        PIC 9(08).
+001830     05  CP-TOTAL-SCORE-2        PIC 9(08).
+001840     05  CP-WIN-COUNT-1          PIC 9(08).
+001850     05  CP-DRAW-COUNT-1         PIC 9(08).
+001860     05  CP-LOSS-COUNT-1         PIC 9(08).
+001870     05  CP-WIN-COUNT-2          PIC 9(08).
+001880     05  CP-DRAW-COUNT-2         PIC 9(08).
+001890     05  CP-LOSS-COUNT-2         PIC 9(08).
+001900     05  CP-REJECT-COUNT         PIC 9(08).
+001910
+001920 01  CP-PLAYER-LAYOUT REDEFINES CHECKPOINT-RECORD.
+001930     05  CP-PLY-RECORD-TYPE      PIC X(01).
+001940     05  CP-PLY-PLAYER-ID        PIC X(10).
+001950     05  CP-PLY-SCORE-1          PIC 9(08).
+001960     05  CP-PLY-SCORE-2          PIC 9(08).
+001970     05  CP-PLY-WIN-1            PIC 9(08).
+001980     05  CP-PLY-DRAW-1           PIC 9(08).
+001990     05  CP-PLY-LOSS-1           PIC 9(08).
+002000     05  CP-PLY-WIN-2            PIC 9(08).
+002010     05  CP-PLY-DRAW-2           PIC 9(08).
+002020     05  CP-PLY-LOSS-2           PIC 9(08).
+002030     05  FILLER                  PIC X(06).
+002040
+002050*----------------------------------------------------------------*
+002060* DAILYFILE - ONE PLAYER'S FINAL TOTALS PER RECORD, PICKED UP BY  *
+002070* STANDINGS-POST AFTER THIS RUN COMPLETES.                        *
+002080*----------------------------------------------------------------*
+002090 FD  DAILYFILE.
+002100     COPY DAILYREC.
+002110
+002120*----------------------------------------------------------------*
+002130* AUDITFILE - ONE LINE PER ROUND SCORED, FOR DISPUTE RESOLUTION.  *
+002140*----------------------------------------------------------------*
+002150 FD  AUDITFILE.
+002160 01  AUDIT-RECORD                PIC X(80).
+002170
+002180*----------------------------------------------------------------*
+002190* AUDIT-TRUNC - SCRATCH COPY OF AUDITFILE, SAME PURPOSE AS         *
+002200* REJECT-TRUNC ABOVE BUT FOR THE AUDIT TRAIL (SEE                  *
+002210* 1142-TRUNCATE-AUDITFILE).                                        *
+002220*----------------------------------------------------------------*
+002230 FD  AUDIT-TRUNC.
+002240 01  AUDIT-TRUNC-RECORD          PIC X(80).
+002250
+002260*----------------------------------------------------------------*
+002270* BATCHSUM - THIS RUN'S SUBTOTALS, OVERWRITTEN EVERY RUN. PICKED  *
+002280* UP BY THE BATCH DRIVER AFTER IT RUNS THIS PROGRAM AGAINST ONE   *
+002290* FILE FROM ITS LIST.                                             *
+002300*----------------------------------------------------------------*
+002310 FD  BATCHSUM.
+002320     COPY BATCHRES.
+002330
+002340 WORKING-STORAGE SECTION.
+002350*----------------------------------------------------------------*
+002360* SWITCHES AND CONTROL FIELDS                                     *
+002370*----------------------------------------------------------------*
+002380 77  WS-FILE-CHECK-KEY           PIC X(02).
+002390 77  WS-REPORT-CHECK-KEY         PIC X(02).
+002400 77  WS-REJECT-CHECK-KEY         PIC X(02).
+002410 77  WS-REJECT-TRUNC-CHECK-KEY   PIC X(02).
+002420 77  WS-CHECKPOINT-CHECK-KEY     PIC X(02).
+002430 77  WS-DAILY-CHECK-KEY          PIC X(02).
+002440 77  WS-AUDIT-CHECK-KEY          PIC X(02).
+002450 77  WS-AUDIT-TRUNC-CHECK-KEY    PIC X(02).
+002460 77  WS-BATCHSUM-CHECK-KEY       PIC X(02).
+002470 77  WS-INPUT-FILE-NAME          PIC X(255).
+002480 77  WS-REPORT-FILE-NAME         PIC X(255).
+002490 77  WS-REJECT-FILE-NAME         PIC X(255).
+002500 77  WS-AUDIT-FILE-NAME          PIC X(255).
+002510 77  WS-DAILY-FILE-NAME          PIC X(255).
+002520
+002530 01  WS-RECORD-VALID-SW          PIC X(01) VALUE "Y".
+002540     88  WS-RECORD-VALID              VALUE "Y".
+002550     88  WS-RECORD-INVALID             VALUE "N".
+002560
+002570*----------------------------------------------------------------*
+002580* CHECKPOINT/RESTART FIELDS                                       *
+002590*----------------------------------------------------------------*
+002600 77  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1000.
+002610 77  WS-RECORDS-PROCESSED        PIC 9(08) COMP VALUE ZERO.
+002620 77  WS-SKIP-COUNT                PIC 9(08) COMP VALUE ZERO.
+002630 77  WS-SKIP-INDEX                 PIC 9(08) COMP VALUE ZERO.
+002640 77  WS-RESUME-ANSWER              PIC X(01).
+002650 77  WS-AUTO-RESUME                PIC X(01).
+002660 77  WS-RESUME-REQUESTED-SW        PIC X(01) VALUE "N".
+002670     88  WS-RESUME-REQUESTED           VALUE "Y".
+002680 77  WS-CHECKPOINT-EOF-SW          PIC X(01) VALUE "N".
+002690     88  WS-CHECKPOINT-AT-END         VALUE "Y".
+002700
+002710*----------------------------------------------------------------*
+002720* TRAIL FILE TRUNCATION FIELDS - THE CHECKPOINT INTERVAL IS         *
+002730* COARSER THAN AUDITFILE/REJECTFILE, WHICH ARE WRITTEN EVERY        *
+002740* RECORD, SO A RESUME MUST CUT BOTH TRAILS BACK TO THE LAST         *
+002750* CHECKPOINTED LINE COUNT BEFORE APPENDING, OR THE RECORDS BETWEEN  *
+002760* THE LAST CHECKPOINT AND THE INTERRUPTION ARE DUPLICATED.          *
+002770*----------------------------------------------------------------*
+002780 77  WS-CP-AUDIT-TARGET            PIC 9(08) COMP VALUE ZERO.
+002790 77  WS-CP-REJECT-TARGET           PIC 9(08) COMP VALUE ZERO.
+002800 77  WS-TRUNC-COUNT                PIC 9(08) COMP VALUE ZERO.
+002810 77  WS-TRUNC-EOF-SW               PIC X(01) VALUE "N".
+002820     88  WS-TRUNC-AT-END               VALUE "Y".
+002830 77  WS-TRUNC-OLD-NAME             PIC X(40).
+002840 77  WS-TRUNC-NEW-NAME             PIC X(40).
+002850 77  WS-TRUNC-RENAME-RESULT        PIC 9(08) COMP VALUE ZERO.
+002860
+002870*----------------------------------------------------------------*
+002880* SCORING WORK FIELDS                                             *
+002890*----------------------------------------------------------------*
+002900 77  WS-OPPONENT                 PIC 9(02).
+002910 77  WS-OWN                      PIC 9(02).
+002920 77  WS-OUTCOME-1                PIC 9(01).
+002930 77  WS-ROUND-POINTS-1           PIC 9(04).
+002940 77  WS-ROUND-POINTS-2           PIC 9(04).
+002950 77  WS-TOTAL-SCORE-1            PIC 9(08) VALUE ZERO.
+002960 77  WS-TOTAL-SCORE-2            PIC 9(08) VALUE ZERO.
+002970 77  WS-WIN-COUNT-1              PIC 9(08) VALUE ZERO.
+002980 77  WS-DRAW-COUNT-1             PIC 9(08) VALUE ZERO.
+002990 77  WS-LOSS-COUNT-1             PIC 9(08) VALUE ZERO.
+003000 77  WS-WIN-COUNT-2              PIC 9(08) VALUE ZERO.
+003010 77  WS-DRAW-COUNT-2             PIC 9(08) VALUE ZERO.
+003020 77  WS-LOSS-COUNT-2             PIC 9(08) VALUE ZERO.
+003030 77  WS-REJECT-COUNT             PIC 9(08) VALUE ZERO.
+003040
+003050*----------------------------------------------------------------*
+003060* PER-PLAYER TOTALS TABLE - ONE ENTRY PER DISTINCT PLAYER ID SEEN *
+003070* IN THE FILE, SO A ROUND-ROBIN EVENT SCORES EVERY PAIRING.       *
+003080*----------------------------------------------------------------*
+003090 01  WS-PLAYER-TABLE.
+003100     05  WS-PLAYER-COUNT         PIC 9(03) COMP VALUE ZERO.
+003110     05  WS-PLAYER-ENTRY OCCURS 1 TO 100 TIMES
+003120             DEPENDING ON WS-PLAYER-COUNT.
+003130         10  WS-PLAYER-ID            PIC X(10).
+003140         10  WS-PLAYER-SCORE-1       PIC 9(08).
+003150         10  WS-PLAYER-SCORE-2       PIC 9(08).
+003160         10  WS-PLAYER-WIN-1         PIC 9(08).
+003170         10  WS-PLAYER-DRAW-1        PIC 9(08).
+003180         10  WS-PLAYER-LOSS-1        PIC 9(08).
+003190         10  WS-PLAYER-WIN-2         PIC 9(08).
+003200         10  WS-PLAYER-DRAW-2        PIC 9(08).
+003210         10  WS-PLAYER-LOSS-2        PIC 9(08).
+003220
+003230 77  WS-PLAYER-IDX               PIC 9(03) COMP VALUE ZERO.
+003240 77  WS-PLAYER-SEARCH-IDX        PIC 9(03) COMP VALUE ZERO.
+003250 77  WS-PLAYER-FOUND-IDX         PIC 9(03) COMP VALUE ZERO.
+003260 77  WS-STRING-PTR               PIC 9(03) COMP VALUE 1.
+003270
+003280*----------------------------------------------------------------*
+003290* SCORING-RULES TABLE - POINT VALUES FOR BOTH SCORING SCHEMES.    *
+003300* SEE COPYBOOKS/SCORERUL.CPY TO RUN A DIFFERENT RULE SET.         *
+003310*----------------------------------------------------------------*
+003320     COPY SCORERUL.
+003330
+003340*----------------------------------------------------------------*
+003350* REJECT REPORTING FIELDS                                         *
+003360*----------------------------------------------------------------*
+003370 77  WS-REJECT-REASON            PIC X(40).
+003380 77  WS-REJECT-LINE              PIC X(80).
+003390
+003400*----------------------------------------------------------------*
+003410* AUDIT TRAIL FIELDS                                              *
+003420*----------------------------------------------------------------*
+003430 77  WS-RUN-DATE                 PIC 9(08).
+003440 77  WS-RUN-TIME                 PIC 9(08).
+003450 77  WS-AUDIT-LINE               PIC X(80).
+003460 77  WS-AUDIT-POINTS-PRINT       PIC Z(3)9.
+003470
+003480*----------------------------------------------------------------*
+003490* REPORT EDIT FIELDS                                              *
+003500*----------------------------------------------------------------*
+003510 77  WS-TOTAL-PRINT               PIC Z(7)9.
+003520 77  WS-COUNT-PRINT                PIC Z(6)9.
+003530 77  WS-REPORT-LINE                PIC X(80).
+003540
+003550 PROCEDURE DIVISION.
+003560*----------------------------------------------------------------*
+003570* 0000-MAINLINE                                                   *
+003580*----------------------------------------------------------------*
+003590 0000-MAINLINE.
+003600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003610     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT.
+003620     PERFORM 8000-WRITE-REPORT THRU 8000-EXIT.
+003630     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003640     STOP RUN.
+003650
+003660*----------------------------------------------------------------*
+003670* 1000-INITIALIZE - OPEN THE FILES FOR THE RUN.                   *
+003680*----------------------------------------------------------------*
+003690 1000-INITIALIZE.
+003700     PERFORM 1050-LOAD-SCORING-RULES THRU 1050-EXIT.
+003710     PERFORM 1060-CAPTURE-RUN-TIMESTAMP THRU 1060-EXIT.
+003720     PERFORM 1010-DETERMINE-INPUT-FILE THRU 1010-EXIT.
+003730     PERFORM 1015-DETERMINE-OUTPUT-FILES THRU 1015-EXIT.
+003740     PERFORM 1090-DECIDE-RESUME THRU 1090-EXIT.
+003750
+003760     OPEN INPUT INPUTFILE.
+003770     IF WS-FILE-CHECK-KEY NOT = "00"
+003780         DISPLAY "UNABLE TO OPEN INPUTFILE. STATUS: "
+003790             WS-FILE-CHECK-KEY
+003800         END-DISPLAY
+003810         STOP RUN RETURNING 1
+003820     END-IF.
+003830
+003840     OPEN OUTPUT REPORTFILE.
+003850     IF WS-REPORT-CHECK-KEY NOT = "00"
+003860         DISPLAY "UNABLE TO OPEN REPORTFILE. STATUS: "
+003870             WS-REPORT-CHECK-KEY
+003880         END-DISPLAY
+003890         STOP RUN RETURNING 1
+003900     END-IF.
+003910
+003920     PERFORM 1130-OPEN-REJECTFILE THRU 1130-EXIT.
+003930
+003940     OPEN OUTPUT DAILYFILE.
+003950     IF WS-DAILY-CHECK-KEY NOT = "00"
+003960         DISPLAY "UNABLE TO OPEN DAILYFILE. STATUS: "
+003970             WS-DAILY-CHECK-KEY
+003980         END-DISPLAY
+003990         STOP RUN RETURNING 1
+004000     END-IF.
+004010
+004020     PERFORM 1140-OPEN-AUDITFILE THRU 1140-EXIT.
+004030
+004040     IF WS-RESUME-REQUESTED
+004050         PERFORM 1110-RESUME-FROM-CHECKPOINT THRU 1110-EXIT
+004060     END-IF.
+004070 1000-EXIT.
+004080     EXIT.
+004090
+004100*----------------------------------------------------------------*
+004110* 1130-OPEN-REJECTFILE - FRESH ON A NEW RUN, APPENDED TO WHEN      *
+004120* RESUMING SO THE REJECTS LOGGED BEFORE THE RESTART ARE KEPT. THE  *
+004130* TRAIL IS CUT BACK TO THE LAST CHECKPOINTED LINE COUNT FIRST, SO  *
+004140* REJECTS LOGGED BETWEEN THE LAST CHECKPOINT AND THE INTERRUPTION  *
+004150* ARE NOT DUPLICATED WHEN THIS RUN RESCORES THEM.                  *
+004160*----------------------------------------------------------------*
+004170 1130-OPEN-REJECTFILE.
+004180     IF WS-RESUME-REQUESTED
+004190         PERFORM 1132-TRUNCATE-REJECTFILE THRU 1132-EXIT
+004200         OPEN EXTEND REJECTFILE
+004210     ELSE
+004220         OPEN OUTPUT REJECTFILE
+004230     END-IF.
+004240     IF WS-REJECT-CHECK-KEY NOT = "00"
+004250         DISPLAY "UNABLE TO OPEN REJECTFILE. STATUS: "
+004260             WS-REJECT-CHECK-KEY
+004270         END-DISPLAY
+004280         STOP RUN RETURNING 1
+004290     END-IF.
+004300 1130-EXIT.
+004310     EXIT.
+004320
+004330*----------------------------------------------------------------*
+004340* 1132-TRUNCATE-REJECTFILE - COPY THE FIRST WS-CP-REJECT-TARGET     *
+004350* LINES OF REJECTFILE INTO A SCRATCH FILE, THEN SWAP THE SCRATCH   *
+004360* FILE IN OVER REJECTFILE, SO THE LINES LOGGED AFTER THE LAST      *
+004370* CHECKPOINT ARE DROPPED BEFORE THIS RUN RESUMES AND REWRITES      *
+004380* THEM. IF REJECTFILE DOES NOT EXIST YET, THERE IS NOTHING TO      *
+004390* TRUNCATE AND THIS PARAGRAPH DOES NOTHING.                        *
+004400*----------------------------------------------------------------*
+004410 1132-TRUNCATE-REJECTFILE.
+004420     OPEN INPUT REJECTFILE.
+004430     IF WS-REJECT-CHECK-KEY = "00"
+004440         OPEN OUTPUT REJECT-TRUNC
+004450         MOVE ZERO TO WS-TRUNC-COUNT
+004460         SET WS-TRUNC-EOF-SW TO "N"
+004470         PERFORM 1133-COPY-REJECT-LINE THRU 1133-EXIT
+004480             UNTIL WS-TRUNC-COUNT >= WS-CP-REJECT-TARGET
+004490                 OR WS-TRUNC-AT-END
+004500         CLOSE REJECTFILE
+004510         CLOSE REJECT-TRUNC
+004520         MOVE WS-REJECT-FILE-NAME TO WS-TRUNC-OLD-NAME
+004530         MOVE "./reject.trunc" TO WS-TRUNC-NEW-NAME
+004540         CALL "CBL_DELETE_FILE" USING WS-TRUNC-OLD-NAME
+004550             RETURNING WS-TRUNC-RENAME-RESULT
+004560         CALL "CBL_RENAME_FILE" USING WS-TRUNC-NEW-NAME
+004570             WS-TRUNC-OLD-NAME
+004580             RETURNING WS-TRUNC-RENAME-RESULT
+004590     END-IF.
+004600 1132-EXIT.
+004610     EXIT.
+004620
+004630*----------------------------------------------------------------*
+004640* 1133-COPY-REJECT-LINE - COPY ONE LINE FROM REJECTFILE TO          *
+004650* REJECT-TRUNC.                                                    *
+004660*----------------------------------------------------------------*
+004670 1133-COPY-REJECT-LINE.
+004680     READ REJECTFILE
+004690         AT END SET WS-TRUNC-AT-END TO TRUE
+004700     END-READ.
+004710     IF NOT WS-TRUNC-AT-END
+004720         MOVE REJECT-RECORD TO REJECT-TRUNC-RECORD
+004730         WRITE REJECT-TRUNC-RECORD
+004740         ADD 1 TO WS-TRUNC-COUNT
+004750     END-IF.
+004760 1133-EXIT.
+004770     EXIT.
+004780
+004790*----------------------------------------------------------------*
+004800* 1140-OPEN-AUDITFILE - FRESH ON A NEW RUN, APPENDED TO WHEN       *
+004810* RESUMING SO THE AUDIT TRAIL FROM BEFORE THE RESTART IS KEPT. THE *
+004820* TRAIL IS CUT BACK TO THE LAST CHECKPOINTED LINE COUNT FIRST, FOR *
+004830* THE SAME REASON AS 1130-OPEN-REJECTFILE ABOVE.                   *
+004840*----------------------------------------------------------------*
+004850 1140-OPEN-AUDITFILE.
+004860     IF WS-RESUME-REQUESTED
+004870         PERFORM 1142-TRUNCATE-AUDITFILE THRU 1142-EXIT
+004880         OPEN EXTEND AUDITFILE
+004890     ELSE
+004900         OPEN OUTPUT AUDITFILE
+004910     END-IF.
+004920     IF WS-AUDIT-CHECK-KEY NOT = "00"
+004930         DISPLAY "UNABLE TO OPEN AUDITFILE. STATUS: "
+004940             WS-AUDIT-CHECK-KEY
+004950         END-DISPLAY
+004960         STOP RUN RETURNING 1
+004970     END-IF.
+004980 1140-EXIT.
+004990     EXIT.
+005000
+005010*----------------------------------------------------------------*
+005020* 1142-TRUNCATE-AUDITFILE - SAME TECHNIQUE AS                      *
+005030* 1132-TRUNCATE-REJECTFILE, APPLIED TO AUDITFILE.                  *
+005040*----------------------------------------------------------------*
+005050 1142-TRUNCATE-AUDITFILE.
+005060     OPEN INPUT AUDITFILE.
+005070     IF WS-AUDIT-CHECK-KEY = "00"
+005080         OPEN OUTPUT AUDIT-TRUNC
+005090         MOVE ZERO TO WS-TRUNC-COUNT
+005100         SET WS-TRUNC-EOF-SW TO "N"
+005110         PERFORM 1143-COPY-AUDIT-LINE THRU 1143-EXIT
+005120             UNTIL WS-TRUNC-COUNT >= WS-CP-AUDIT-TARGET
+005130                 OR WS-TRUNC-AT-END
+005140         CLOSE AUDITFILE
+005150         CLOSE AUDIT-TRUNC
+005160         MOVE WS-AUDIT-FILE-NAME TO WS-TRUNC-OLD-NAME
+005170         MOVE "./audit.trunc" TO WS-TRUNC-NEW-NAME
+005180         CALL "CBL_DELETE_FILE" USING WS-TRUNC-OLD-NAME
+005190             RETURNING WS-TRUNC-RENAME-RESULT
+005200         CALL "CBL_RENAME_FILE" USING WS-TRUNC-NEW-NAME
+005210             WS-TRUNC-OLD-NAME
+005220             RETURNING WS-TRUNC-RENAME-RESULT
+005230     END-IF.
+005240 1142-EXIT.
+005250     EXIT.
+005260
+005270*----------------------------------------------------------------*
+005280* 1143-COPY-AUDIT-LINE - COPY ONE LINE FROM AUDITFILE TO            *
+005290* AUDIT-TRUNC.                                                     *
+005300*----------------------------------------------------------------*
+005310 1143-COPY-AUDIT-LINE.
+005320     READ AUDITFILE
+005330         AT END SET WS-TRUNC-AT-END TO TRUE
+005340     END-READ.
+005350     IF NOT WS-TRUNC-AT-END
+005360         MOVE AUDIT-RECORD TO AUDIT-TRUNC-RECORD
+005370         WRITE AUDIT-TRUNC-RECORD
+005380         ADD 1 TO WS-TRUNC-COUNT
+005390     END-IF.
+005400 1143-EXIT.
+005410     EXIT.
+005420
+005430*----------------------------------------------------------------*
+005440* 1050-LOAD-SCORING-RULES - PUT THE SCORING-RULES TABLE INTO      *
+005450* EFFECT FOR THIS RUN AND ANNOUNCE THE POINT VALUES BEING USED.   *
+005460* TO SCORE UNDER A DIFFERENT RULE SET, COPY AND EDIT              *
+005470* COPYBOOKS/SCORERUL.CPY AND RECOMPILE - NO OTHER SOURCE CHANGE   *
+005480* IS NEEDED.                                                      *
+005490*----------------------------------------------------------------*
+005500 1050-LOAD-SCORING-RULES.
+005510     DISPLAY "SCORING RULES IN EFFECT FOR THIS RUN:"
+005520     END-DISPLAY.
+005530     DISPLAY "  PART 1 - SHAPE BASE: " SR-SHAPE-VALUE-BASE
+005540         "  OUTCOME POINTS: " SR-OUTCOME-POINTS-1
+005550     END-DISPLAY.
+005560     DISPLAY "  PART 2 - OUTCOME BASE: " SR-OUTCOME-VALUE-BASE
+005570         "  SHAPE POINTS: " SR-SHAPE-POINTS-2
+005580     END-DISPLAY.
+005590 1050-EXIT.
+005600     EXIT.
+005610
+005620*----------------------------------------------------------------*
+005630* 1060-CAPTURE-RUN-TIMESTAMP - RECORD WHEN THIS RUN STARTED, SO   *
+005640* EVERY AUDIT TRAIL LINE WRITTEN THIS RUN CARRIES THE SAME STAMP. *
+005650*----------------------------------------------------------------*
+005660 1060-CAPTURE-RUN-TIMESTAMP.
+005670     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+005680     ACCEPT WS-RUN-TIME FROM TIME.
+005690 1060-EXIT.
+005700     EXIT.
+005710
+005720*----------------------------------------------------------------*
+005730* 1010-DETERMINE-INPUT-FILE - NAME THE INPUTFILE FOR THIS RUN.    *
+005740* USES THE RPS_INPUT_FILE ENVIRONMENT VARIABLE WHEN SET, SO THE   *
+005750* SAME PROGRAM CAN SCORE ANY NAMED TOURNAMENT FILE WITHOUT        *
+005760* COPYING IT OVER ./INPUT.TXT.                                    *
+005770*----------------------------------------------------------------*
+005780 1010-DETERMINE-INPUT-FILE.
+005790     MOVE SPACES TO WS-INPUT-FILE-NAME.
+005800     ACCEPT WS-INPUT-FILE-NAME FROM ENVIRONMENT "RPS_INPUT_FILE".
+005810     IF WS-INPUT-FILE-NAME = SPACES
+005820         MOVE "./input.txt" TO WS-INPUT-FILE-NAME
+005830     END-IF.
+005840 1010-EXIT.
+005850     EXIT.
+005860
+005870*----------------------------------------------------------------*
+005880* 1015-DETERMINE-OUTPUT-FILES - NAME REPORTFILE/REJECTFILE/         *
+005890* AUDITFILE/DAILYFILE FOR THIS RUN. USES THE RPS_REPORT_FILE/       *
+005900* RPS_REJECT_FILE/RPS_AUDIT_FILE/RPS_DAILY_FILE ENVIRONMENT         *
+005910* VARIABLES WHEN SET, SAME CONVENTION AS RPS_INPUT_FILE, SO A       *
+005920* DRIVER SCORING SEVERAL FILES IN A ROW CAN GIVE EACH ONE ITS OWN   *
+005930* SET OF OUTPUT FILES INSTEAD OF EVERY RUN CLOBBERING THE LAST.     *
+005940*----------------------------------------------------------------*
+005950 1015-DETERMINE-OUTPUT-FILES.
+005960     MOVE SPACES TO WS-REPORT-FILE-NAME.
+005970     ACCEPT WS-REPORT-FILE-NAME
+005980         FROM ENVIRONMENT "RPS_REPORT_FILE".
+005990     IF WS-REPORT-FILE-NAME = SPACES
+006000         MOVE "./report.txt" TO WS-REPORT-FILE-NAME
+006010     END-IF.
+006020
+006030     MOVE SPACES TO WS-REJECT-FILE-NAME.
+006040     ACCEPT WS-REJECT-FILE-NAME
+006050         FROM ENVIRONMENT "RPS_REJECT_FILE".
+006060     IF WS-REJECT-FILE-NAME = SPACES
+006070         MOVE "./reject.txt" TO WS-REJECT-FILE-NAME
+006080     END-IF.
+006090
+006100     MOVE SPACES TO WS-AUDIT-FILE-NAME.
+006110     ACCEPT WS-AUDIT-FILE-NAME FROM ENVIRONMENT "RPS_AUDIT_FILE".
+006120     IF WS-AUDIT-FILE-NAME = SPACES
+006130         MOVE "./audit.txt" TO WS-AUDIT-FILE-NAME
+006140     END-IF.
+006150
+006160     MOVE SPACES TO WS-DAILY-FILE-NAME.
+006170     ACCEPT WS-DAILY-FILE-NAME FROM ENVIRONMENT "RPS_DAILY_FILE".
+006180     IF WS-DAILY-FILE-NAME = SPACES
+006190         MOVE "./daily_totals.txt" TO WS-DAILY-FILE-NAME
+006200     END-IF.
+006210 1015-EXIT.
+006220     EXIT.
+006230
+006240*----------------------------------------------------------------*
+006250* 1090-DECIDE-RESUME - DECIDE WHETHER THIS RUN RESUMES A PRIOR    *
+006260* CHECKPOINT, BEFORE ANY OUTPUT FILE IS OPENED, SO REJECTFILE AND *
+006270* AUDITFILE CAN BE OPENED FOR APPEND RATHER THAN TRUNCATED.        *
+006280* RPS_AUTO_RESUME OVERRIDES THE OPERATOR PROMPT WITH "Y" OR "N" - *
+006290* THE BATCH DRIVER SETS IT TO "N" SO A STALE CHECKPOINT FROM A     *
+006300* PRIOR INTERACTIVE RUN NEVER LEAVES AN UNATTENDED RUN WAITING ON  *
+006310* CONSOLE INPUT.                                                   *
+006320*----------------------------------------------------------------*
+006330 1090-DECIDE-RESUME.
+006340     ACCEPT WS-AUTO-RESUME FROM ENVIRONMENT "RPS_AUTO_RESUME".
+006350     OPEN INPUT CHECKPOINT-FILE.
+006360     IF WS-CHECKPOINT-CHECK-KEY = "00"
+006370         READ CHECKPOINT-FILE
+006380             AT END CONTINUE
+006390         END-READ
+006400         CLOSE CHECKPOINT-FILE
+006410         MOVE CP-RECORD-COUNT TO WS-CP-AUDIT-TARGET
+006420         MOVE CP-REJECT-COUNT TO WS-CP-REJECT-TARGET
+006430         IF CP-RECORD-COUNT NOT = ZERO
+006440             DISPLAY "CHECKPOINT FOUND AT RECORD " CP-RECORD-COUNT
+006450             END-DISPLAY
+006460             IF WS-AUTO-RESUME = "Y" OR WS-AUTO-RESUME = "y"
+006470                 SET WS-RESUME-REQUESTED TO TRUE
+006480             ELSE
+006490                 IF WS-AUTO-RESUME = "N" OR WS-AUTO-RESUME = "n"
+006500                     DISPLAY "RPS_AUTO_RESUME=N - STARTING FRESH"
+006510                     END-DISPLAY
+006520                 ELSE
+006530                     DISPLAY "RESUME FROM CHECKPOINT (Y/N)? "
+006540                         WITH NO ADVANCING
+006550                     END-DISPLAY
+006560                     ACCEPT WS-RESUME-ANSWER
+006570                     IF WS-RESUME-ANSWER = "Y"
+006580                             OR WS-RESUME-ANSWER = "y"
+006590                         SET WS-RESUME-REQUESTED TO TRUE
+006600                     END-IF
+006610                 END-IF
+006620             END-IF
+006630         END-IF
+006640     ELSE
+006650         CLOSE CHECKPOINT-FILE
+006660     END-IF.
+006670 1090-EXIT.
+006680     EXIT.
+006690
+006700*----------------------------------------------------------------*
+006710* 1110-RESUME-FROM-CHECKPOINT - RESTORE THE GRAND TOTALS AND THE  *
+006720* PER-PLAYER TABLE FROM THE CHECKPOINT FILE, THEN SKIP AHEAD PAST *
+006730* THE RECORDS ALREADY SCORED BEFORE THE RESTART.                  *
+006740*----------------------------------------------------------------*
+006750 1110-RESUME-FROM-CHECKPOINT.
+006760     OPEN INPUT CHECKPOINT-FILE.
+006770     READ CHECKPOINT-FILE
+006780         AT END CONTINUE
+006790     END-READ.
+006800     MOVE CP-RECORD-COUNT  TO WS-SKIP-COUNT.
+006810     MOVE CP-TOTAL-SCORE-1 TO WS-TOTAL-SCORE-1.
+006820     MOVE CP-TOTAL-SCORE-2 TO WS-TOTAL-SCORE-2.
+006830     MOVE CP-WIN-COUNT-1   TO WS-WIN-COUNT-1.
+006840     MOVE CP-DRAW-COUNT-1  TO WS-DRAW-COUNT-1.
+006850     MOVE CP-LOSS-COUNT-1  TO WS-LOSS-COUNT-1.
+006860     MOVE CP-WIN-COUNT-2   TO WS-WIN-COUNT-2.
+006870     MOVE CP-DRAW-COUNT-2  TO WS-DRAW-COUNT-2.
+006880     MOVE CP-LOSS-COUNT-2  TO WS-LOSS-COUNT-2.
+006890     MOVE CP-REJECT-COUNT  TO WS-REJECT-COUNT.
+006900
+006910     PERFORM 1115-RESTORE-PLAYER-LINE THRU 1115-EXIT
+006920         UNTIL WS-CHECKPOINT-AT-END.
+006930     CLOSE CHECKPOINT-FILE.
+006940
+006950     PERFORM 1120-SKIP-RECORD THRU 1120-EXIT
+006960         VARYING WS-SKIP-INDEX FROM 1 BY 1
+006970         UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT.
+006980
+006990     MOVE WS-SKIP-COUNT TO WS-RECORDS-PROCESSED.
+007000 1110-EXIT.
+007010     EXIT.
+007020
+007030*----------------------------------------------------------------*
+007040* 1115-RESTORE-PLAYER-LINE - READ ONE PLAYER RECORD FROM THE      *
+007050* CHECKPOINT FILE BACK INTO WS-PLAYER-TABLE.                      *
+007060*----------------------------------------------------------------*
+007070 1115-RESTORE-PLAYER-LINE.
+007080     READ CHECKPOINT-FILE
+007090         AT END SET WS-CHECKPOINT-AT-END TO TRUE
+007100     END-READ.
+007110     IF NOT WS-CHECKPOINT-AT-END
+007120         ADD 1 TO WS-PLAYER-COUNT
+007130         MOVE CP-PLY-PLAYER-ID TO
+007140             WS-PLAYER-ID(WS-PLAYER-COUNT)
+007150         MOVE CP-PLY-SCORE-1 TO
+007160             WS-PLAYER-SCORE-1(WS-PLAYER-COUNT)
+007170         MOVE CP-PLY-SCORE-2 TO
+007180             WS-PLAYER-SCORE-2(WS-PLAYER-COUNT)
+007190         MOVE CP-PLY-WIN-1 TO
+007200             WS-PLAYER-WIN-1(WS-PLAYER-COUNT)
+007210         MOVE CP-PLY-DRAW-1 TO
+007220             WS-PLAYER-DRAW-1(WS-PLAYER-COUNT)
+007230         MOVE CP-PLY-LOSS-1 TO
+007240             WS-PLAYER-LOSS-1(WS-PLAYER-COUNT)
+007250         MOVE CP-PLY-WIN-2 TO
+007260             WS-PLAYER-WIN-2(WS-PLAYER-COUNT)
+007270         MOVE CP-PLY-DRAW-2 TO
+007280             WS-PLAYER-DRAW-2(WS-PLAYER-COUNT)
+007290         MOVE CP-PLY-LOSS-2 TO
+007300             WS-PLAYER-LOSS-2(WS-PLAYER-COUNT)
+007310     END-IF.
+007320 1115-EXIT.
+007330     EXIT.
+007340
+007350*----------------------------------------------------------------*
+007360* 1120-SKIP-RECORD - DISCARD ONE ALREADY-SCORED RECORD.           *
+007370*----------------------------------------------------------------*
+007380 1120-SKIP-RECORD.
+007390     READ INPUTFILE
+007400         AT END SET END-OF-FILE TO TRUE
+007410     END-READ.
+007420 1120-EXIT.
+007430     EXIT.
+007440
+007450*----------------------------------------------------------------*
+007460* 2000-PROCESS-FILE - SCORE EVERY ROUND IN INPUTFILE.             *
+007470*----------------------------------------------------------------*
+007480 2000-PROCESS-FILE.
+007490     READ INPUTFILE
+007500         AT END SET END-OF-FILE TO TRUE
+007510     END-READ.
+007520     PERFORM 2100-SCORE-ROUND THRU 2100-EXIT
+007530         UNTIL END-OF-FILE.
+007540 2000-EXIT.
+007550     EXIT.
+007560
+007570*----------------------------------------------------------------*
+007580* 2100-SCORE-ROUND - VALIDATE AND SCORE ONE ROUND.                *
+007590*----------------------------------------------------------------*
+007600 2100-SCORE-ROUND.
+007610     MOVE ZERO TO WS-ROUND-POINTS-1 WS-ROUND-POINTS-2.
+007620     PERFORM 2110-VALIDATE-RECORD THRU 2110-EXIT.
+007630     IF WS-RECORD-VALID
+007640         PERFORM 2120-COMPUTE-SCORE THRU 2120-EXIT
+007650     ELSE
+007660         PERFORM 2130-REJECT-RECORD THRU 2130-EXIT
+007670     END-IF.
+007680     PERFORM 2160-WRITE-AUDIT-RECORD THRU 2160-EXIT.
+007690
+007700     ADD 1 TO WS-RECORDS-PROCESSED.
+007710     IF FUNCTION MOD(WS-RECORDS-PROCESSED, WS-CHECKPOINT-INTERVAL)
+007720             = ZERO
+007730         PERFORM 2150-WRITE-CHECKPOINT THRU 2150-EXIT
+007740     END-IF.
+007750
+007760     READ INPUTFILE
+007770         AT END SET END-OF-FILE TO TRUE
+007780     END-READ.
+007790 2100-EXIT.
+007800     EXIT.
+007810
+007820*----------------------------------------------------------------*
+007830* 2110-VALIDATE-RECORD - CHECK OPPONENT/OWN AGAINST VALID RANGES. *
+007840*----------------------------------------------------------------*
+007850 2110-VALIDATE-RECORD.
+007860     SET WS-RECORD-VALID TO TRUE.
+007870     MOVE SPACES TO WS-REJECT-REASON.
+007880
+007890     IF OPPONENT < "A" OR OPPONENT > "C"
+007900         SET WS-RECORD-INVALID TO TRUE
+007910         MOVE "INVALID OPPONENT CODE" TO WS-REJECT-REASON
+007920     END-IF.
+007930
+007940     IF OWN < "X" OR OWN > "Z"
+007950         SET WS-RECORD-INVALID TO TRUE
+007960         IF WS-REJECT-REASON = SPACES
+007970             MOVE "INVALID OWN CODE" TO WS-REJECT-REASON
+007980         ELSE
+007990             MOVE "INVALID OPPONENT AND OWN CODES"
+008000                 TO WS-REJECT-REASON
+008010         END-IF
+008020     END-IF.
+008030 2110-EXIT.
+008040     EXIT.
+008050
+008060*----------------------------------------------------------------*
+008070* 2120-COMPUTE-SCORE - SCORE A VALID ROUND UNDER BOTH SCHEMES,    *
+008080* UPDATING BOTH THE GRAND TOTALS AND THE PLAYER'S OWN TOTALS.     *
+008090*----------------------------------------------------------------*
+008100 2120-COMPUTE-SCORE.
+008110     COMPUTE WS-OPPONENT = FUNCTION ORD(OPPONENT)
+008120         - FUNCTION ORD("A")
+008130     END-COMPUTE.
+008140     COMPUTE WS-OWN = FUNCTION ORD(OWN)
+008150         - FUNCTION ORD("X")
+008160     END-COMPUTE.
+008170
+008180     COMPUTE WS-OUTCOME-1 =
+008190         FUNCTION MOD(1 + WS-OWN - WS-OPPONENT, 3)
+008200     END-COMPUTE.
+008210
+008220     PERFORM 2140-FIND-OR-ADD-PLAYER THRU 2140-EXIT.
+008230
+008240     EVALUATE WS-OUTCOME-1
+008250         WHEN 0
+008260             ADD 1 TO WS-LOSS-COUNT-1
+008270             ADD 1 TO WS-PLAYER-LOSS-1(WS-PLAYER-FOUND-IDX)
+008280         WHEN 1
+008290             ADD 1 TO WS-DRAW-COUNT-1
+008300             ADD 1 TO WS-PLAYER-DRAW-1(WS-PLAYER-FOUND-IDX)
+008310         WHEN 2
+008320             ADD 1 TO WS-WIN-COUNT-1
+008330             ADD 1 TO WS-PLAYER-WIN-1(WS-PLAYER-FOUND-IDX)
+008340     END-EVALUATE.
+008350
+008360     EVALUATE WS-OWN
+008370         WHEN 0
+008380             ADD 1 TO WS-LOSS-COUNT-2
+008390             ADD 1 TO WS-PLAYER-LOSS-2(WS-PLAYER-FOUND-IDX)
+008400         WHEN 1
+008410             ADD 1 TO WS-DRAW-COUNT-2
+008420             ADD 1 TO WS-PLAYER-DRAW-2(WS-PLAYER-FOUND-IDX)
+008430         WHEN 2
+008440             ADD 1 TO WS-WIN-COUNT-2
+008450             ADD 1 TO WS-PLAYER-WIN-2(WS-PLAYER-FOUND-IDX)
+008460     END-EVALUATE.
+008470
+008480     COMPUTE WS-ROUND-POINTS-1 =
+008490         SR-SHAPE-VALUE-BASE + WS-OWN +
+008500         SR-OUTCOME-POINTS-1 * WS-OUTCOME-1
+008510     END-COMPUTE.
+008520
+008530     COMPUTE WS-ROUND-POINTS-2 =
+008540         FUNCTION MOD(WS-OWN + WS-OPPONENT - 1, 3) +
+008550         SR-OUTCOME-VALUE-BASE +
+008560         SR-SHAPE-POINTS-2 * WS-OWN
+008570     END-COMPUTE.
+008580
+008590     ADD WS-ROUND-POINTS-1 TO WS-TOTAL-SCORE-1
+008600         WS-PLAYER-SCORE-1(WS-PLAYER-FOUND-IDX).
+008610     ADD WS-ROUND-POINTS-2 TO WS-TOTAL-SCORE-2
+008620         WS-PLAYER-SCORE-2(WS-PLAYER-FOUND-IDX).
+008630 2120-EXIT.
+008640     EXIT.
+008650
+008660*----------------------------------------------------------------*
+008670* 2140-FIND-OR-ADD-PLAYER - LOCATE FD-PLAYER-ID IN THE PLAYER     *
+008680* TABLE, ADDING A NEW ENTRY THE FIRST TIME A PLAYER IS SEEN.      *
+008690*----------------------------------------------------------------*
+008700 2140-FIND-OR-ADD-PLAYER.
+008710     MOVE ZERO TO WS-PLAYER-FOUND-IDX.
+008720     PERFORM 2141-CHECK-PLAYER-ENTRY THRU 2141-EXIT
+008730         VARYING WS-PLAYER-SEARCH-IDX FROM 1 BY 1
+008740         UNTIL WS-PLAYER-SEARCH-IDX > WS-PLAYER-COUNT
+008750             OR WS-PLAYER-FOUND-IDX NOT = ZERO.
+008760
+008770     IF WS-PLAYER-FOUND-IDX = ZERO
+008780         PERFORM 2142-ADD-PLAYER THRU 2142-EXIT
+008790     END-IF.
+008800 2140-EXIT.
+008810     EXIT.
+008820
+008830*----------------------------------------------------------------*
+008840* 2141-CHECK-PLAYER-ENTRY - COMPARE ONE TABLE ENTRY.              *
+008850*----------------------------------------------------------------*
+008860 2141-CHECK-PLAYER-ENTRY.
+008870     IF WS-PLAYER-ID(WS-PLAYER-SEARCH-IDX) = FD-PLAYER-ID
+008880         MOVE WS-PLAYER-SEARCH-IDX TO WS-PLAYER-FOUND-IDX
+008890     END-IF.
+008900 2141-EXIT.
+008910     EXIT.
+008920
+008930*----------------------------------------------------------------*
+008940* 2142-ADD-PLAYER - APPEND A NEW ZERO-TOTALS ENTRY.               *
+008950*----------------------------------------------------------------*
+008960 2142-ADD-PLAYER.
+008970     IF WS-PLAYER-COUNT >= 100
+008980         DISPLAY "PLAYER TABLE FULL AT 100 ENTRIES - CANNOT ADD "
+008990             FD-PLAYER-ID
+009000         END-DISPLAY
+009010         STOP RUN RETURNING 1
+009020     END-IF.
+009030     ADD 1 TO WS-PLAYER-COUNT.
+009040     MOVE WS-PLAYER-COUNT TO WS-PLAYER-FOUND-IDX.
+009050     MOVE FD-PLAYER-ID TO WS-PLAYER-ID(WS-PLAYER-COUNT).
+009060     MOVE ZERO TO WS-PLAYER-SCORE-1(WS-PLAYER-COUNT)
+009070                  WS-PLAYER-SCORE-2(WS-PLAYER-COUNT)
+009080                  WS-PLAYER-WIN-1(WS-PLAYER-COUNT)
+009090                  WS-PLAYER-DRAW-1(WS-PLAYER-COUNT)
+009100                  WS-PLAYER-LOSS-1(WS-PLAYER-COUNT)
+009110                  WS-PLAYER-WIN-2(WS-PLAYER-COUNT)
+009120                  WS-PLAYER-DRAW-2(WS-PLAYER-COUNT)
+009130                  WS-PLAYER-LOSS-2(WS-PLAYER-COUNT).
+009140 2142-EXIT.
+009150     EXIT.
+009160
+009170*----------------------------------------------------------------*
+009180* 2130-REJECT-RECORD - LOG A BAD RECORD TO REJECTFILE.            *
+009190*----------------------------------------------------------------*
+009200 2130-REJECT-RECORD.
+009210     ADD 1 TO WS-REJECT-COUNT.
+009220     MOVE SPACES TO WS-REJECT-LINE.
+009230     STRING FILE-DETAILS DELIMITED BY SIZE
+009240         " - " DELIMITED BY SIZE
+009250         WS-REJECT-REASON DELIMITED BY SIZE
+009260         INTO WS-REJECT-LINE
+009270     END-STRING.
+009280     MOVE WS-REJECT-LINE TO REJECT-RECORD.
+009290     WRITE REJECT-RECORD.
+009300 2130-EXIT.
+009310     EXIT.
+009320
+009330*----------------------------------------------------------------*
+009340* 2150-WRITE-CHECKPOINT - SAVE THE CURRENT RECORD COUNT, TOTALS,  *
+009350* AND PER-PLAYER TABLE. THE FILE IS REWRITTEN IN FULL EACH TIME - *
+009360* A SUMMARY RECORD FOLLOWED BY ONE PLAYER RECORD PER TABLE ENTRY. *
+009370*----------------------------------------------------------------*
+009380 2150-WRITE-CHECKPOINT.
+009390     SET CP-SUMMARY-RECORD TO TRUE.
+009400     MOVE WS-RECORDS-PROCESSED TO CP-RECORD-COUNT.
+009410     MOVE WS-TOTAL-SCORE-1     TO CP-TOTAL-SCORE-1.
+009420     MOVE WS-TOTAL-SCORE-2     TO CP-TOTAL-SCORE-2.
+009430     MOVE WS-WIN-COUNT-1       TO CP-WIN-COUNT-1.
+009440     MOVE WS-DRAW-COUNT-1      TO CP-DRAW-COUNT-1.
+009450     MOVE WS-LOSS-COUNT-1      TO CP-LOSS-COUNT-1.
+009460     MOVE WS-WIN-COUNT-2       TO CP-WIN-COUNT-2.
+009470     MOVE WS-DRAW-COUNT-2      TO CP-DRAW-COUNT-2.
+009480     MOVE WS-LOSS-COUNT-2      TO CP-LOSS-COUNT-2.
+009490     MOVE WS-REJECT-COUNT      TO CP-REJECT-COUNT.
+009500
+009510     OPEN OUTPUT CHECKPOINT-FILE.
+009520     WRITE CHECKPOINT-RECORD.
+009530
+009540     PERFORM 2151-WRITE-PLAYER-CHECKPOINT-LINE THRU 2151-EXIT
+009550         VARYING WS-PLAYER-IDX FROM 1 BY 1
+009560         UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT.
+009570
+009580     CLOSE CHECKPOINT-FILE.
+009590 2150-EXIT.
+009600     EXIT.
+009610
+009620*----------------------------------------------------------------*
+009630* 2151-WRITE-PLAYER-CHECKPOINT-LINE - SAVE ONE PLAYER TABLE ENTRY *
+009640* TO THE CHECKPOINT FILE.                                         *
+009650*----------------------------------------------------------------*
+009660 2151-WRITE-PLAYER-CHECKPOINT-LINE.
+009670     SET CP-PLAYER-RECORD-TYPE TO TRUE.
+009680     MOVE WS-PLAYER-ID(WS-PLAYER-IDX)    TO CP-PLY-PLAYER-ID.
+009690     MOVE WS-PLAYER-SCORE-1(WS-PLAYER-IDX) TO CP-PLY-SCORE-1.
+009700     MOVE WS-PLAYER-SCORE-2(WS-PLAYER-IDX) TO CP-PLY-SCORE-2.
+009710     MOVE WS-PLAYER-WIN-1(WS-PLAYER-IDX) TO CP-PLY-WIN-1.
+009720     MOVE WS-PLAYER-DRAW-1(WS-PLAYER-IDX) TO CP-PLY-DRAW-1.
+009730     MOVE WS-PLAYER-LOSS-1(WS-PLAYER-IDX) TO CP-PLY-LOSS-1.
+009740     MOVE WS-PLAYER-WIN-2(WS-PLAYER-IDX) TO CP-PLY-WIN-2.
+009750     MOVE WS-PLAYER-DRAW-2(WS-PLAYER-IDX) TO CP-PLY-DRAW-2.
+009760     MOVE WS-PLAYER-LOSS-2(WS-PLAYER-IDX) TO CP-PLY-LOSS-2.
+009770     WRITE CHECKPOINT-RECORD.
+009780 2151-EXIT.
+009790     EXIT.
+009800
+009810*----------------------------------------------------------------*
+009820* 2160-WRITE-AUDIT-RECORD - LOG ONE ROUND TO THE AUDIT TRAIL, SO A *
+009830* DISPUTED SCORE CAN BE TRACED BACK TO EXACTLY HOW IT WAS SCORED. *
+009840* WRITTEN FOR EVERY RECORD READ, VALID OR REJECTED - A REJECTED    *
+009850* ROUND CARRIES ZERO POINTS UNDER BOTH SCHEMES.                    *
+009860*----------------------------------------------------------------*
+009870 2160-WRITE-AUDIT-RECORD.
+009880     MOVE SPACES TO WS-AUDIT-LINE.
+009890     MOVE 1 TO WS-STRING-PTR.
+009900     STRING "ROUND " DELIMITED BY SIZE
+009910         FD-ROUND-NUMBER DELIMITED BY SIZE
+009920         " MOVES=" DELIMITED BY SIZE
+009930         OPPONENT DELIMITED BY SIZE
+009940         OWN DELIMITED BY SIZE
+009950         INTO WS-AUDIT-LINE
+009960         WITH POINTER WS-STRING-PTR
+009970     END-STRING.
+009980
+009990     MOVE WS-ROUND-POINTS-1 TO WS-AUDIT-POINTS-PRINT.
+010000     STRING " POINTS1=" DELIMITED BY SIZE
+010010         WS-AUDIT-POINTS-PRINT DELIMITED BY SIZE
+010020         INTO WS-AUDIT-LINE
+010030         WITH POINTER WS-STRING-PTR
+010040     END-STRING.
+010050
+010060     MOVE WS-ROUND-POINTS-2 TO WS-AUDIT-POINTS-PRINT.
+010070     STRING " POINTS2=" DELIMITED BY SIZE
+010080         WS-AUDIT-POINTS-PRINT DELIMITED BY SIZE
+010090         " TS=" DELIMITED BY SIZE
+010100         WS-RUN-DATE DELIMITED BY SIZE
+010110         WS-RUN-TIME DELIMITED BY SIZE
+010120         INTO WS-AUDIT-LINE
+010130         WITH POINTER WS-STRING-PTR
+010140     END-STRING.
+010150
+010160     MOVE WS-AUDIT-LINE TO AUDIT-RECORD.
+010170     WRITE AUDIT-RECORD.
+010180 2160-EXIT.
+010190     EXIT.
+010200
+010210*----------------------------------------------------------------*
+010220* 8000-WRITE-REPORT - WRITE THE SCORE REPORT.                     *
+010230*----------------------------------------------------------------*
+010240 8000-WRITE-REPORT.
+010250     MOVE "ROCK-PAPER-SCISSORS TOURNAMENT SCORE REPORT"
+010260         TO REPORT-RECORD
+010270     WRITE REPORT-RECORD.
+010280
+010290     MOVE SPACES TO REPORT-RECORD
+010300     WRITE REPORT-RECORD.
+010310
+010320     MOVE "PART 1 SCORING (OWN SHAPE)" TO REPORT-RECORD
+010330     WRITE REPORT-RECORD.
+010340
+010350     MOVE WS-TOTAL-SCORE-1 TO WS-TOTAL-PRINT
+010360     MOVE SPACES TO WS-REPORT-LINE
+010370     STRING "  TOTAL SCORE .... " DELIMITED BY SIZE
+010380         WS-TOTAL-PRINT DELIMITED BY SIZE
+010390         INTO WS-REPORT-LINE
+010400     END-STRING
+010410     MOVE WS-REPORT-LINE TO REPORT-RECORD
+010420     WRITE REPORT-RECORD.
+010430
+010440     MOVE WS-WIN-COUNT-1 TO WS-COUNT-PRINT
+010450     MOVE SPACES TO WS-REPORT-LINE
+010460     STRING "  ROUNDS WON ..... " DELIMITED BY SIZE
+010470         WS-COUNT-PRINT DELIMITED BY SIZE
+010480         INTO WS-REPORT-LINE
+010490     END-STRING
+010500     MOVE WS-REPORT-LINE TO REPORT-RECORD
+010510     WRITE REPORT-RECORD.
+010520
+010530     MOVE WS-DRAW-COUNT-1 TO WS-COUNT-PRINT
+010540     MOVE SPACES TO WS-REPORT-LINE
+010550     STRING "  ROUNDS DRAWN ... " DELIMITED BY SIZE
+010560         WS-COUNT-PRINT DELIMITED BY SIZE
+010570         INTO WS-REPORT-LINE
+010580     END-STRING
+010590     MOVE WS-REPORT-LINE TO REPORT-RECORD
+010600     WRITE REPORT-RECORD.
+010610
+010620     MOVE WS-LOSS-COUNT-1 TO WS-COUNT-PRINT
+010630     MOVE SPACES TO WS-REPORT-LINE
+010640     STRING "  ROUNDS LOST .... " DELIMITED BY SIZE
+010650         WS-COUNT-PRINT DELIMITED BY SIZE
+010660         INTO WS-REPORT-LINE
+010670     END-STRING
+010680     MOVE WS-REPORT-LINE TO REPORT-RECORD
+010690     WRITE REPORT-RECORD.
+010700
+010710     MOVE SPACES TO REPORT-RECORD
+010720     WRITE REPORT-RECORD.
+010730
+010740     MOVE "PART 2 SCORING (OWN OUTCOME)" TO REPORT-RECORD
+010750     WRITE REPORT-RECORD.
+010760
+010770     MOVE WS-TOTAL-SCORE-2 TO WS-TOTAL-PRINT
+010780     MOVE SPACES TO WS-REPORT-LINE
+010790     STRING "  TOTAL SCORE .... " DELIMITED BY SIZE
+010800         WS-TOTAL-PRINT DELIMITED BY SIZE
+010810         INTO WS-REPORT-LINE
+010820     END-STRING
+010830     MOVE WS-REPORT-LINE TO REPORT-RECORD
+010840     WRITE REPORT-RECORD.
+010850
+010860     MOVE WS-WIN-COUNT-2 TO WS-COUNT-PRINT
+010870     MOVE SPACES TO WS-REPORT-LINE
+010880     STRING "  ROUNDS WON ..... " DELIMITED BY SIZE
+010890         WS-COUNT-PRINT DELIMITED BY SIZE
+010900         INTO WS-REPORT-LINE
+010910     END-STRING
+010920     MOVE WS-REPORT-LINE TO REPORT-RECORD
+010930     WRITE REPORT-RECORD.
+010940
+010950     MOVE WS-DRAW-COUNT-2 TO WS-COUNT-PRINT
+010960     MOVE SPACES TO WS-REPORT-LINE
+010970     STRING "  ROUNDS DRAWN ... " DELIMITED BY SIZE
+010980         WS-COUNT-PRINT DELIMITED BY SIZE
+010990         INTO WS-REPORT-LINE
+011000     END-STRING
+011010     MOVE WS-REPORT-LINE TO REPORT-RECORD
+011020     WRITE REPORT-RECORD.
+011030
+011040     MOVE WS-LOSS-COUNT-2 TO WS-COUNT-PRINT
+011050     MOVE SPACES TO WS-REPORT-LINE
+011060     STRING "  ROUNDS LOST .... " DELIMITED BY SIZE
+011070         WS-COUNT-PRINT DELIMITED BY SIZE
+011080         INTO WS-REPORT-LINE
+011090     END-STRING
+011100     MOVE WS-REPORT-LINE TO REPORT-RECORD
+011110     WRITE REPORT-RECORD.
+011120
+011130     MOVE SPACES TO REPORT-RECORD
+011140     WRITE REPORT-RECORD.
+011150
+011160     MOVE "PLAYER BREAKDOWN" TO REPORT-RECORD
+011170     WRITE REPORT-RECORD.
+011180
+011190     PERFORM 8100-WRITE-PLAYER-LINE THRU 8100-EXIT
+011200         VARYING WS-PLAYER-IDX FROM 1 BY 1
+011210         UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT.
+011220
+011230     PERFORM 8200-WRITE-DAILY-LINE THRU 8200-EXIT
+011240         VARYING WS-PLAYER-IDX FROM 1 BY 1
+011250         UNTIL WS-PLAYER-IDX > WS-PLAYER-COUNT.
+011260
+011270     MOVE SPACES TO REPORT-RECORD
+011280     WRITE REPORT-RECORD.
+011290
+011300     MOVE WS-REJECT-COUNT TO WS-COUNT-PRINT
+011310     MOVE SPACES TO WS-REPORT-LINE
+011320     STRING "REJECTED RECORDS  " DELIMITED BY SIZE
+011330         WS-COUNT-PRINT DELIMITED BY SIZE
+011340         INTO WS-REPORT-LINE
+011350     END-STRING
+011360     MOVE WS-REPORT-LINE TO REPORT-RECORD
+011370     WRITE REPORT-RECORD.
+011380
+011390     MOVE WS-TOTAL-SCORE-1 TO WS-TOTAL-PRINT
+011400     DISPLAY "TOTAL SCORE FOR PART 1: " WS-TOTAL-PRINT
+011410     END-DISPLAY.
+011420     MOVE WS-TOTAL-SCORE-2 TO WS-TOTAL-PRINT
+011430     DISPLAY "TOTAL SCORE FOR PART 2: " WS-TOTAL-PRINT
+011440     END-DISPLAY.
+011450     DISPLAY "REJECTED RECORDS:       " WS-COUNT-PRINT
+011460     END-DISPLAY.
+011470 8000-EXIT.
+011480     EXIT.
+011490
+011500*----------------------------------------------------------------*
+011510* 8100-WRITE-PLAYER-LINE - ONE LINE OF PART 1/PART 2 TOTALS FOR   *
+011520* A SINGLE PLAYER.                                                *
+011530*----------------------------------------------------------------*
+011540 8100-WRITE-PLAYER-LINE.
+011550     MOVE SPACES TO WS-REPORT-LINE.
+011560     MOVE 1 TO WS-STRING-PTR.
+011570     STRING "  " DELIMITED BY SIZE
+011580         WS-PLAYER-ID(WS-PLAYER-IDX) DELIMITED BY SIZE
+011590         INTO WS-REPORT-LINE
+011600         WITH POINTER WS-STRING-PTR
+011610     END-STRING.
+011620
+011630     MOVE WS-PLAYER-SCORE-1(WS-PLAYER-IDX) TO WS-TOTAL-PRINT.
+011640     STRING "  PART1=" DELIMITED BY SIZE
+011650         WS-TOTAL-PRINT DELIMITED BY SIZE
+011660         INTO WS-REPORT-LINE
+011670         WITH POINTER WS-STRING-PTR
+011680     END-STRING.
+011690
+011700     MOVE WS-PLAYER-SCORE-2(WS-PLAYER-IDX) TO WS-TOTAL-PRINT.
+011710     STRING "  PART2=" DELIMITED BY SIZE
+011720         WS-TOTAL-PRINT DELIMITED BY SIZE
+011730         INTO WS-REPORT-LINE
+011740         WITH POINTER WS-STRING-PTR
+011750     END-STRING.
+011760
+011770     MOVE WS-REPORT-LINE TO REPORT-RECORD.
+011780     WRITE REPORT-RECORD.
+011790 8100-EXIT.
+011800     EXIT.
+011810
+011820*----------------------------------------------------------------*
+011830* 8200-WRITE-DAILY-LINE - ONE PLAYER'S FINAL TOTALS TO DAILYFILE, *
+011840* FOR STANDINGS-POST TO PICK UP AFTER THIS RUN.                   *
+011850*----------------------------------------------------------------*
+011860 8200-WRITE-DAILY-LINE.
+011870     MOVE WS-PLAYER-ID(WS-PLAYER-IDX)     TO DR-PLAYER-ID.
+011880     MOVE WS-PLAYER-SCORE-1(WS-PLAYER-IDX) TO DR-SCORE-1.
+011890     MOVE WS-PLAYER-SCORE-2(WS-PLAYER-IDX) TO DR-SCORE-2.
+011900     MOVE WS-PLAYER-WIN-1(WS-PLAYER-IDX)  TO DR-WIN-1.
+011910     MOVE WS-PLAYER-DRAW-1(WS-PLAYER-IDX) TO DR-DRAW-1.
+011920     MOVE WS-PLAYER-LOSS-1(WS-PLAYER-IDX) TO DR-LOSS-1.
+011930     MOVE WS-PLAYER-WIN-2(WS-PLAYER-IDX)  TO DR-WIN-2.
+011940     MOVE WS-PLAYER-DRAW-2(WS-PLAYER-IDX) TO DR-DRAW-2.
+011950     MOVE WS-PLAYER-LOSS-2(WS-PLAYER-IDX) TO DR-LOSS-2.
+011960     WRITE DAILY-RECORD.
+011970 8200-EXIT.
+011980     EXIT.
+011990
+012000*----------------------------------------------------------------*
+012010* 9000-TERMINATE - CLOSE THE FILES AND END THE RUN.               *
+012020*----------------------------------------------------------------*
+012030 9000-TERMINATE.
+012040     CLOSE INPUTFILE.
+012050     CLOSE REPORTFILE.
+012060     CLOSE REJECTFILE.
+012070     CLOSE DAILYFILE.
+012080     CLOSE AUDITFILE.
+012090
+012100*        WRITE THIS RUN'S SUBTOTALS TO THE BATCHSUM FILE, PICKED UP
+012110*        BY THE BATCH DRIVER WHEN THIS PROGRAM IS RUN AS ONE STEP
+012120*        OF A MULTI-FILE BATCH. IGNORED WHEN RUN STANDALONE.
+012130     MOVE WS-TOTAL-SCORE-1  TO BR-SCORE-1.
+012140     MOVE WS-TOTAL-SCORE-2  TO BR-SCORE-2.
+012150     MOVE WS-WIN-COUNT-1    TO BR-WIN-1.
+012160     MOVE WS-DRAW-COUNT-1   TO BR-DRAW-1.
+012170     MOVE WS-LOSS-COUNT-1   TO BR-LOSS-1.
+012180     MOVE WS-WIN-COUNT-2    TO BR-WIN-2.
+012190     MOVE WS-DRAW-COUNT-2   TO BR-DRAW-2.
+012200     MOVE WS-LOSS-COUNT-2   TO BR-LOSS-2.
+012210     MOVE WS-REJECT-COUNT   TO BR-REJECTED-COUNT.
+012220
+012230     OPEN OUTPUT BATCHSUM.
+012240     IF WS-BATCHSUM-CHECK-KEY NOT = "00"
+012250         DISPLAY "UNABLE TO OPEN BATCHSUM. STATUS: "
+012260             WS-BATCHSUM-CHECK-KEY
+012270         END-DISPLAY
+012280         STOP RUN RETURNING 1
+012290     END-IF.
+012300     WRITE BATCH-RESULTS.
+012310     CLOSE BATCHSUM.
+012320
+012330*        RUN COMPLETED NORMALLY - CLEAR THE CHECKPOINT SO THE NEXT
+012340*        RUN IS NOT OFFERED A STALE RESTART POINT.
+012350     OPEN OUTPUT CHECKPOINT-FILE.
+012360     CLOSE CHECKPOINT-FILE.
+012370 9000-EXIT.
+012380     EXIT.
+012390
+012400 END PROGRAM ROCK-PAPER-SCISSORS.
