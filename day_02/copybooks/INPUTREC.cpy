@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * INPUTREC - ONE TOURNAMENT ROUND, SHARED BY ANY PROGRAM THAT     *
+      * READS OR BUILDS A ROUND-KEYED VIEW OF INPUTFILE (SEE            *
+      * ROUND-INDEX-BUILDER AND ROUND-LOOKUP).                          *
+      *----------------------------------------------------------------*
+       01  FILE-DETAILS.
+           88  END-OF-FILE            VALUE HIGH-VALUES.
+           05  FD-ROUND-NUMBER         PIC 9(04).
+           05  FD-PLAYER-ID            PIC X(10).
+           05  OPPONENT                PIC A.
+           05  FILLER                  PIC A.
+           05  OWN                     PIC A.
