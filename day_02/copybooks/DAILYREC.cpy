@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * DAILYREC - ONE PLAYER'S FINAL TOTALS FOR A SINGLE DAY'S RUN OF  *
+      * ROCK-PAPER-SCISSORS. WRITTEN BY ROCK-PAPER-SCISSORS AT THE END  *
+      * OF EACH RUN, READ BY STANDINGS-POST TO UPDATE THE SEASON-TO-    *
+      * DATE STANDINGS MASTER.                                          *
+      *----------------------------------------------------------------*
+       01  DAILY-RECORD.
+           05  DR-PLAYER-ID            PIC X(10).
+           05  DR-SCORE-1              PIC 9(08).
+           05  DR-SCORE-2              PIC 9(08).
+           05  DR-WIN-1                PIC 9(08).
+           05  DR-DRAW-1               PIC 9(08).
+           05  DR-LOSS-1               PIC 9(08).
+           05  DR-WIN-2                PIC 9(08).
+           05  DR-DRAW-2               PIC 9(08).
+           05  DR-LOSS-2               PIC 9(08).
