@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * BATCHRES - RESULTS HANDED BACK BY ROCK-PAPER-SCISSORS TO THE    *
+      * BATCH DRIVER FOR ONE FILE'S WORTH OF SCORING, SO THE DRIVER     *
+      * CAN PRINT A SUBTOTAL BLOCK AND ROLL THE FIGURES INTO A GRAND    *
+      * TOTAL ACROSS THE WHOLE LIST.                                    *
+      *----------------------------------------------------------------*
+       01  BATCH-RESULTS.
+           05  BR-SCORE-1              PIC 9(08).
+           05  BR-SCORE-2              PIC 9(08).
+           05  BR-WIN-1                PIC 9(08).
+           05  BR-DRAW-1               PIC 9(08).
+           05  BR-LOSS-1               PIC 9(08).
+           05  BR-WIN-2                PIC 9(08).
+           05  BR-DRAW-2               PIC 9(08).
+           05  BR-LOSS-2               PIC 9(08).
+           05  BR-REJECTED-COUNT       PIC 9(08).
