@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------*
+      * SCORERUL - SCORING-RULES TABLE FOR ROCK-PAPER-SCISSORS.         *
+      * HOLDS THE POINT VALUES USED TO SCORE EACH ROUND UNDER BOTH      *
+      * SCHEMES. TO RUN A TOURNAMENT UNDER A DIFFERENT RULE SET, COPY   *
+      * THIS MEMBER, CHANGE THE VALUE CLAUSES BELOW, AND RECOMPILE      *
+      * WITH THE NEW MEMBER - THE PROCEDURE DIVISION LOGIC NEVER        *
+      * CHANGES.                                                        *
+      *----------------------------------------------------------------*
+       01  SCORING-RULES-TABLE.
+      *        PART 1 (OWN SHAPE) SCORING -
+      *        SCORE = SR-SHAPE-VALUE-BASE + WS-OWN
+      *                + SR-OUTCOME-POINTS-1 * OUTCOME
+           05  SR-SHAPE-VALUE-BASE     PIC 9(01) VALUE 1.
+           05  SR-OUTCOME-POINTS-1     PIC 9(02) VALUE 3.
+      *        PART 2 (OWN OUTCOME) SCORING -
+      *        SCORE = SR-OUTCOME-VALUE-BASE + OUTCOME
+      *                + SR-SHAPE-POINTS-2 * WS-OWN
+           05  SR-OUTCOME-VALUE-BASE   PIC 9(01) VALUE 1.
+           05  SR-SHAPE-POINTS-2       PIC 9(02) VALUE 3.
