@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * INDXREC - ONE TOURNAMENT ROUND, LAID OUT FOR THE INDEXED FILE   *
+      * BUILT BY ROUND-INDEX-BUILDER. ROUND NUMBER ALONE IS NOT UNIQUE  *
+      * ACROSS A ROUND-ROBIN BRACKET'S PLAYERS, SO THE PRIMARY KEY IS   *
+      * THE COMPOSITE INDEXED-KEY (ROUND NUMBER + PLAYER ID); ROUND     *
+      * NUMBER BY ITSELF IS CARRIED AS AN ALTERNATE KEY WITH DUPLICATES *
+      * SO ROUND-LOOKUP CAN STILL PULL UP EVERY PLAYER'S RECORD FOR A   *
+      * GIVEN ROUND.                                                    *
+      *----------------------------------------------------------------*
+       01  INDEXED-RECORD.
+           05  INDEXED-KEY.
+               10  FD-ROUND-NUMBER         PIC 9(04).
+               10  FD-PLAYER-ID            PIC X(10).
+           05  OPPONENT                PIC A.
+           05  FILLER                  PIC A.
+           05  OWN                     PIC A.
