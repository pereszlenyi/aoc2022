@@ -0,0 +1,315 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. STANDINGS-POST.
+000120 AUTHOR. D PERESZLENYI.
+000130 INSTALLATION. AOC-TOURNAMENT-SYSTEMS.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                            *
+000180*----------------------------------------------------------------*
+000190* 2026-08-08  DP  ORIGINAL PROGRAM - POSTS A DAY'S PER-PLAYER      *
+000200*                 TOTALS (WRITTEN BY ROCK-PAPER-SCISSORS TO        *
+000210*                 DAILYFILE) INTO THE SEASON-TO-DATE STANDINGS     *
+000220*                 MASTER, SO RESULTS SURVIVE PAST ONE RUN.         *
+000230* 2026-08-08  DP  ADDED A BOUNDS CHECK BEFORE EACH STANDING TABLE   *
+000240*                 ENTRY IS ADDED - THE TABLE IS OCCURS 1 TO 200     *
+000250*                 AND NOTHING STOPPED A 201ST PLAYER FROM BEING     *
+000260*                 ADDED. ALSO REMOVED WS-MASTER-EXISTS-SW, A         *
+000270*                 SWITCH THAT WAS SET BUT NEVER TESTED ANYWHERE.     *
+000280*----------------------------------------------------------------*
+000290
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT DAILYFILE ASSIGN DYNAMIC WS-DAILY-FILE-NAME
+000340         FILE STATUS IS WS-DAILY-CHECK-KEY
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360
+000370     SELECT STANDINGS-MASTER ASSIGN TO "./standings.dat"
+000380         FILE STATUS IS WS-MASTER-CHECK-KEY
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430*----------------------------------------------------------------*
+000440* DAILYFILE - ONE PLAYER'S FINAL TOTALS PER RECORD FOR THE DAY    *
+000450* JUST SCORED BY ROCK-PAPER-SCISSORS.                             *
+000460*----------------------------------------------------------------*
+000470 FD  DAILYFILE.
+000480     COPY DAILYREC.
+000490
+000500*----------------------------------------------------------------*
+000510* STANDINGS-MASTER - SEASON-TO-DATE TOTALS, ONE RECORD PER        *
+000520* PLAYER. REWRITTEN IN FULL EACH RUN FROM THE IN-MEMORY TABLE.    *
+000530*----------------------------------------------------------------*
+000540 FD  STANDINGS-MASTER.
+000550 01  MASTER-RECORD.
+000560     05  MR-PLAYER-ID            PIC X(10).
+000570     05  MR-SCORE-1              PIC 9(08).
+000580     05  MR-SCORE-2              PIC 9(08).
+000590     05  MR-WIN-1                PIC 9(08).
+000600     05  MR-DRAW-1               PIC 9(08).
+000610     05  MR-LOSS-1               PIC 9(08).
+000620     05  MR-WIN-2                PIC 9(08).
+000630     05  MR-DRAW-2               PIC 9(08).
+000640     05  MR-LOSS-2               PIC 9(08).
+000650
+000660 WORKING-STORAGE SECTION.
+000670*----------------------------------------------------------------*
+000680* SWITCHES AND CONTROL FIELDS                                     *
+000690*----------------------------------------------------------------*
+000700 77  WS-DAILY-CHECK-KEY          PIC X(02).
+000710 77  WS-MASTER-CHECK-KEY         PIC X(02).
+000720 77  WS-DAILY-FILE-NAME          PIC X(255).
+000730
+000740 01  WS-DAILY-EOF-SW             PIC X(01) VALUE "N".
+000750     88  WS-DAILY-EOF                 VALUE "Y".
+000760 01  WS-MASTER-EOF-SW            PIC X(01) VALUE "N".
+000770     88  WS-MASTER-EOF                 VALUE "Y".
+000780
+000790*----------------------------------------------------------------*
+000800* SEASON STANDINGS TABLE - ONE ENTRY PER DISTINCT PLAYER ID SEEN  *
+000810* ON THE MASTER OR IN TODAY'S DAILYFILE.                          *
+000820*----------------------------------------------------------------*
+000830 01  WS-STANDING-TABLE.
+000840     05  WS-STANDING-COUNT       PIC 9(03) COMP VALUE ZERO.
+000850     05  WS-STANDING-ENTRY OCCURS 1 TO 200 TIMES
+000860             DEPENDING ON WS-STANDING-COUNT.
+000870         10  WS-STANDING-ID          PIC X(10).
+000880         10  WS-STANDING-SCORE-1     PIC 9(08).
+000890         10  WS-STANDING-SCORE-2     PIC 9(08).
+000900         10  WS-STANDING-WIN-1       PIC 9(08).
+000910         10  WS-STANDING-DRAW-1      PIC 9(08).
+000920         10  WS-STANDING-LOSS-1      PIC 9(08).
+000930         10  WS-STANDING-WIN-2       PIC 9(08).
+000940         10  WS-STANDING-DRAW-2      PIC 9(08).
+000950         10  WS-STANDING-LOSS-2      PIC 9(08).
+000960
+000970 77  WS-STANDING-IDX             PIC 9(03) COMP VALUE ZERO.
+000980 77  WS-STANDING-SEARCH-IDX      PIC 9(03) COMP VALUE ZERO.
+000990 77  WS-STANDING-FOUND-IDX       PIC 9(03) COMP VALUE ZERO.
+001000 77  WS-PLAYERS-POSTED           PIC 9(05) COMP VALUE ZERO.
+001010
+001020 PROCEDURE DIVISION.
+001030*----------------------------------------------------------------*
+001040* 0000-MAINLINE                                                   *
+001050*----------------------------------------------------------------*
+001060 0000-MAINLINE.
+001070     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001080     PERFORM 2000-LOAD-MASTER THRU 2000-EXIT.
+001090     PERFORM 3000-POST-DAILY-TOTALS THRU 3000-EXIT.
+001100     PERFORM 4000-WRITE-MASTER THRU 4000-EXIT.
+001110     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001120     STOP RUN.
+001130
+001140*----------------------------------------------------------------*
+001150* 1000-INITIALIZE - NAME AND OPEN THE DAILYFILE FOR THIS RUN.     *
+001160*----------------------------------------------------------------*
+001170 1000-INITIALIZE.
+001180     MOVE SPACES TO WS-DAILY-FILE-NAME.
+001190     ACCEPT WS-DAILY-FILE-NAME
+001200         FROM ENVIRONMENT "SPOST_DAILY_FILE".
+001210     IF WS-DAILY-FILE-NAME = SPACES
+001220         MOVE "./daily_totals.txt" TO WS-DAILY-FILE-NAME
+001230     END-IF.
+001240
+001250     OPEN INPUT DAILYFILE.
+001260     IF WS-DAILY-CHECK-KEY NOT = "00"
+001270         DISPLAY "UNABLE TO OPEN DAILYFILE. STATUS: "
+001280             WS-DAILY-CHECK-KEY
+001290         END-DISPLAY
+001300         STOP RUN RETURNING 1
+001310     END-IF.
+001320 1000-EXIT.
+001330     EXIT.
+001340
+001350*----------------------------------------------------------------*
+001360* 2000-LOAD-MASTER - READ ANY EXISTING STANDINGS MASTER INTO THE  *
+001370* SEASON STANDINGS TABLE BEFORE TODAY'S TOTALS ARE POSTED.        *
+001380*----------------------------------------------------------------*
+001390 2000-LOAD-MASTER.
+001400     OPEN INPUT STANDINGS-MASTER.
+001410     IF WS-MASTER-CHECK-KEY = "00"
+001420         PERFORM 2100-LOAD-MASTER-RECORD THRU 2100-EXIT
+001430             UNTIL WS-MASTER-EOF
+001440         CLOSE STANDINGS-MASTER
+001450     END-IF.
+001460 2000-EXIT.
+001470     EXIT.
+001480
+001490*----------------------------------------------------------------*
+001500* 2100-LOAD-MASTER-RECORD - ADD ONE MASTER RECORD TO THE TABLE.   *
+001510*----------------------------------------------------------------*
+001520 2100-LOAD-MASTER-RECORD.
+001530     READ STANDINGS-MASTER
+001540         AT END SET WS-MASTER-EOF TO TRUE
+001550     END-READ.
+001560     IF NOT WS-MASTER-EOF
+001570         IF WS-STANDING-COUNT >= 200
+001580             DISPLAY "STANDINGS TABLE FULL AT 200 - CANNOT LOAD "
+001590                 MR-PLAYER-ID
+001600             END-DISPLAY
+001610             STOP RUN RETURNING 1
+001620         END-IF
+001630         ADD 1 TO WS-STANDING-COUNT
+001640         MOVE MR-PLAYER-ID TO WS-STANDING-ID(WS-STANDING-COUNT)
+001650         MOVE MR-SCORE-1
+001660             TO WS-STANDING-SCORE-1(WS-STANDING-COUNT)
+001670         MOVE MR-SCORE-2
+001680             TO WS-STANDING-SCORE-2(WS-STANDING-COUNT)
+001690         MOVE MR-WIN-1
+001700             TO WS-STANDING-WIN-1(WS-STANDING-COUNT)
+001710         MOVE MR-DRAW-1
+001720             TO WS-STANDING-DRAW-1(WS-STANDING-COUNT)
+001730         MOVE MR-LOSS-1
+001740             TO WS-STANDING-LOSS-1(WS-STANDING-COUNT)
+001750         MOVE MR-WIN-2
+001760             TO WS-STANDING-WIN-2(WS-STANDING-COUNT)
+001770         MOVE MR-DRAW-2
+001780             TO WS-STANDING-DRAW-2(WS-STANDING-COUNT)
+001790         MOVE MR-LOSS-2
+001800             TO WS-STANDING-LOSS-2(WS-STANDING-COUNT)
+001810     END-IF.
+001820 2100-EXIT.
+001830     EXIT.
+001840
+001850*----------------------------------------------------------------*
+001860* 3000-POST-DAILY-TOTALS - ADD EACH DAILYFILE RECORD'S TOTALS     *
+001870* INTO THE MATCHING STANDINGS TABLE ENTRY, ADDING A NEW ENTRY THE *
+001880* FIRST TIME A PLAYER IS SEEN.                                    *
+001890*----------------------------------------------------------------*
+001900 3000-POST-DAILY-TOTALS.
+001910     READ DAILYFILE
+001920         AT END SET WS-DAILY-EOF TO TRUE
+001930     END-READ.
+001940     PERFORM 3100-POST-ONE-RECORD THRU 3100-EXIT
+001950         UNTIL WS-DAILY-EOF.
+001960 3000-EXIT.
+001970     EXIT.
+001980
+001990*----------------------------------------------------------------*
+002000* 3100-POST-ONE-RECORD - MERGE ONE DAILYFILE RECORD.              *
+002010*----------------------------------------------------------------*
+002020 3100-POST-ONE-RECORD.
+002030     PERFORM 3200-FIND-OR-ADD-STANDING THRU 3200-EXIT.
+002040
+002050     ADD DR-SCORE-1 TO WS-STANDING-SCORE-1(WS-STANDING-FOUND-IDX).
+002060     ADD DR-SCORE-2 TO WS-STANDING-SCORE-2(WS-STANDING-FOUND-IDX).
+002070     ADD DR-WIN-1   TO WS-STANDING-WIN-1(WS-STANDING-FOUND-IDX).
+002080     ADD DR-DRAW-1  TO WS-STANDING-DRAW-1(WS-STANDING-FOUND-IDX).
+002090     ADD DR-LOSS-1  TO WS-STANDING-LOSS-1(WS-STANDING-FOUND-IDX).
+002100     ADD DR-WIN-2   TO WS-STANDING-WIN-2(WS-STANDING-FOUND-IDX).
+002110     ADD DR-DRAW-2  TO WS-STANDING-DRAW-2(WS-STANDING-FOUND-IDX).
+002120     ADD DR-LOSS-2  TO WS-STANDING-LOSS-2(WS-STANDING-FOUND-IDX).
+002130
+002140     ADD 1 TO WS-PLAYERS-POSTED.
+002150
+002160     READ DAILYFILE
+002170         AT END SET WS-DAILY-EOF TO TRUE
+002180     END-READ.
+002190 3100-EXIT.
+002200     EXIT.
+002210
+002220*----------------------------------------------------------------*
+002230* 3200-FIND-OR-ADD-STANDING - LOCATE DR-PLAYER-ID IN THE STANDING *
+002240* TABLE, ADDING A NEW ZERO-TOTALS ENTRY THE FIRST TIME IT IS      *
+002250* SEEN.                                                           *
+002260*----------------------------------------------------------------*
+002270 3200-FIND-OR-ADD-STANDING.
+002280     MOVE ZERO TO WS-STANDING-FOUND-IDX.
+002290     PERFORM 3210-CHECK-STANDING-ENTRY THRU 3210-EXIT
+002300         VARYING WS-STANDING-SEARCH-IDX FROM 1 BY 1
+002310         UNTIL WS-STANDING-SEARCH-IDX > WS-STANDING-COUNT
+002320             OR WS-STANDING-FOUND-IDX NOT = ZERO.
+002330
+002340     IF WS-STANDING-FOUND-IDX = ZERO
+002350         PERFORM 3220-ADD-STANDING THRU 3220-EXIT
+002360     END-IF.
+002370 3200-EXIT.
+002380     EXIT.
+002390
+002400*----------------------------------------------------------------*
+002410* 3210-CHECK-STANDING-ENTRY - COMPARE ONE TABLE ENTRY.            *
+002420*----------------------------------------------------------------*
+002430 3210-CHECK-STANDING-ENTRY.
+002440     IF WS-STANDING-ID(WS-STANDING-SEARCH-IDX) = DR-PLAYER-ID
+002450         MOVE WS-STANDING-SEARCH-IDX TO WS-STANDING-FOUND-IDX
+002460     END-IF.
+002470 3210-EXIT.
+002480     EXIT.
+002490
+002500*----------------------------------------------------------------*
+002510* 3220-ADD-STANDING - APPEND A NEW ZERO-TOTALS ENTRY.             *
+002520*----------------------------------------------------------------*
+002530 3220-ADD-STANDING.
+002540     IF WS-STANDING-COUNT >= 200
+002550         DISPLAY "STANDINGS TABLE FULL AT 200 - CANNOT ADD "
+002560             DR-PLAYER-ID
+002570         END-DISPLAY
+002580         STOP RUN RETURNING 1
+002590     END-IF.
+002600     ADD 1 TO WS-STANDING-COUNT.
+002610     MOVE WS-STANDING-COUNT TO WS-STANDING-FOUND-IDX.
+002620     MOVE DR-PLAYER-ID TO WS-STANDING-ID(WS-STANDING-COUNT).
+002630     MOVE ZERO TO WS-STANDING-SCORE-1(WS-STANDING-COUNT)
+002640                  WS-STANDING-SCORE-2(WS-STANDING-COUNT)
+002650                  WS-STANDING-WIN-1(WS-STANDING-COUNT)
+002660                  WS-STANDING-DRAW-1(WS-STANDING-COUNT)
+002670                  WS-STANDING-LOSS-1(WS-STANDING-COUNT)
+002680                  WS-STANDING-WIN-2(WS-STANDING-COUNT)
+002690                  WS-STANDING-DRAW-2(WS-STANDING-COUNT)
+002700                  WS-STANDING-LOSS-2(WS-STANDING-COUNT).
+002710 3220-EXIT.
+002720     EXIT.
+002730
+002740*----------------------------------------------------------------*
+002750* 4000-WRITE-MASTER - REWRITE THE STANDINGS MASTER IN FULL FROM   *
+002760* THE UPDATED SEASON STANDINGS TABLE.                             *
+002770*----------------------------------------------------------------*
+002780 4000-WRITE-MASTER.
+002790     OPEN OUTPUT STANDINGS-MASTER.
+002800     IF WS-MASTER-CHECK-KEY NOT = "00"
+002810         DISPLAY "UNABLE TO OPEN STANDINGS-MASTER. STATUS: "
+002820             WS-MASTER-CHECK-KEY
+002830         END-DISPLAY
+002840         STOP RUN RETURNING 1
+002850     END-IF.
+002860
+002870     PERFORM 4100-WRITE-MASTER-RECORD THRU 4100-EXIT
+002880         VARYING WS-STANDING-IDX FROM 1 BY 1
+002890         UNTIL WS-STANDING-IDX > WS-STANDING-COUNT.
+002900
+002910     CLOSE STANDINGS-MASTER.
+002920 4000-EXIT.
+002930     EXIT.
+002940
+002950*----------------------------------------------------------------*
+002960* 4100-WRITE-MASTER-RECORD - WRITE ONE PLAYER'S SEASON TOTALS.    *
+002970*----------------------------------------------------------------*
+002980 4100-WRITE-MASTER-RECORD.
+002990     MOVE WS-STANDING-ID(WS-STANDING-IDX)     TO MR-PLAYER-ID.
+003000     MOVE WS-STANDING-SCORE-1(WS-STANDING-IDX) TO MR-SCORE-1.
+003010     MOVE WS-STANDING-SCORE-2(WS-STANDING-IDX) TO MR-SCORE-2.
+003020     MOVE WS-STANDING-WIN-1(WS-STANDING-IDX)  TO MR-WIN-1.
+003030     MOVE WS-STANDING-DRAW-1(WS-STANDING-IDX) TO MR-DRAW-1.
+003040     MOVE WS-STANDING-LOSS-1(WS-STANDING-IDX) TO MR-LOSS-1.
+003050     MOVE WS-STANDING-WIN-2(WS-STANDING-IDX)  TO MR-WIN-2.
+003060     MOVE WS-STANDING-DRAW-2(WS-STANDING-IDX) TO MR-DRAW-2.
+003070     MOVE WS-STANDING-LOSS-2(WS-STANDING-IDX) TO MR-LOSS-2.
+003080     WRITE MASTER-RECORD.
+003090 4100-EXIT.
+003100     EXIT.
+003110
+003120*----------------------------------------------------------------*
+003130* 9000-TERMINATE - CLOSE THE DAILYFILE AND REPORT WHAT WAS DONE.  *
+003140*----------------------------------------------------------------*
+003150 9000-TERMINATE.
+003160     CLOSE DAILYFILE.
+003170     DISPLAY "PLAYERS POSTED TO STANDINGS: " WS-PLAYERS-POSTED
+003180     END-DISPLAY.
+003190     DISPLAY "PLAYERS ON STANDINGS MASTER: " WS-STANDING-COUNT
+003200     END-DISPLAY.
+003210 9000-EXIT.
+003220     EXIT.
+003230
+003240 END PROGRAM STANDINGS-POST.
