@@ -0,0 +1,181 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ROUND-INDEX-BUILDER.
+000120 AUTHOR. D PERESZLENYI.
+000130 INSTALLATION. AOC-TOURNAMENT-SYSTEMS.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                            *
+000180*----------------------------------------------------------------*
+000190* 2026-08-08  DP  ORIGINAL PROGRAM - READS THE SEQUENTIAL          *
+000200*                 INPUTFILE AND WRITES AN INDEXED COPY OF IT       *
+000210*                 KEYED ON ROUND NUMBER, SO A SINGLE DISPUTED      *
+000220*                 ROUND CAN LATER BE PULLED UP DIRECTLY BY         *
+000230*                 ROUND-LOOKUP INSTEAD OF SCANNING THE WHOLE FILE. *
+000240* 2026-08-08  DP  ALLOWED DUPLICATE ROUND NUMBERS ON THE INDEXED   *
+000250*                 KEY - A ROUND-ROBIN BRACKET HAS SEVERAL PLAYERS' *
+000260*                 RECORDS UNDER THE SAME ROUND NUMBER, AND THE     *
+000270*                 UNIQUE KEY WAS SILENTLY DROPPING ALL BUT THE     *
+000280*                 FIRST PLAYER'S RECORD FOR EACH ROUND.            *
+000290* 2026-08-08  DP  WITH DUPLICATES ON A PRIMARY KEY TURNED OUT TO   *
+000300*                 BE UNENFORCED - IT NEVER REALLY STOPPED THE      *
+000310*                 SILENT DROPS THE PRIOR ENTRY DESCRIBES. THE      *
+000320*                 RECORD KEY IS NOW A COMPOSITE OF ROUND NUMBER    *
+000330*                 PLUS PLAYER ID (COPYBOOK INDXREC, INDEXED-KEY),  *
+000340*                 WHICH IS GENUINELY UNIQUE, WITH ROUND NUMBER     *
+000350*                 CARRIED AS AN ALTERNATE KEY WITH DUPLICATES FOR  *
+000360*                 ROUND-LOOKUP'S BENEFIT. WRITING NOW USES ACCESS  *
+000370*                 MODE RANDOM INSTEAD OF SEQUENTIAL, SINCE THE     *
+000380*                 INPUT IS NOT GUARANTEED TO ARRIVE IN ASCENDING   *
+000390*                 KEY ORDER AND SEQUENTIAL WRITES TO AN INDEXED    *
+000400*                 FILE REQUIRE THAT. A FAILED WRITE NOW STOPS THE  *
+000410*                 RUN INSTEAD OF BEING LOGGED AND SKIPPED, SINCE   *
+000420*                 THE ONLY WAY TO SEE ONE IS GENUINELY BAD INPUT.  *
+000430*----------------------------------------------------------------*
+000440
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT INPUTFILE ASSIGN DYNAMIC WS-INPUT-FILE-NAME
+000490         FILE STATUS IS WS-FILE-CHECK-KEY
+000500         ORGANIZATION IS LINE SEQUENTIAL.
+000510
+000520     SELECT INDEXED-INPUT ASSIGN DYNAMIC WS-INDEXED-FILE-NAME
+000530         ORGANIZATION IS INDEXED
+000540         ACCESS MODE IS RANDOM
+000550         RECORD KEY IS INDEXED-KEY OF INDEXED-RECORD
+000560         ALTERNATE RECORD KEY IS FD-ROUND-NUMBER OF INDEXED-RECORD
+000570             WITH DUPLICATES
+000580         FILE STATUS IS WS-INDEXED-CHECK-KEY.
+000590
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620*----------------------------------------------------------------*
+000630* INPUTFILE - ONE TOURNAMENT ROUND PER RECORD, READ SEQUENTIALLY. *
+000640*----------------------------------------------------------------*
+000650 FD  INPUTFILE.
+000660     COPY INPUTREC.
+000670
+000680*----------------------------------------------------------------*
+000690* INDEXED-INPUT - THE SAME ROUNDS, RE-ORGANIZED FOR RANDOM        *
+000700* LOOKUP BY ROUND NUMBER.                                         *
+000710*----------------------------------------------------------------*
+000720 FD  INDEXED-INPUT.
+000730     COPY INDXREC.
+000740
+000750 WORKING-STORAGE SECTION.
+000760*----------------------------------------------------------------*
+000770* SWITCHES AND CONTROL FIELDS                                     *
+000780*----------------------------------------------------------------*
+000790 77  WS-FILE-CHECK-KEY           PIC X(02).
+000800 77  WS-INDEXED-CHECK-KEY        PIC X(02).
+000810 77  WS-END-OF-FILE-SW           PIC X(01) VALUE "N".
+000820     88  WS-END-OF-INPUT         VALUE "Y".
+000830 77  WS-RECORDS-CONVERTED        PIC 9(08) COMP VALUE ZERO.
+000840
+000850*----------------------------------------------------------------*
+000860* FILE NAME FIELDS                                                *
+000870*----------------------------------------------------------------*
+000880 77  WS-INPUT-FILE-NAME          PIC X(80).
+000890 77  WS-INDEXED-FILE-NAME        PIC X(80).
+000900
+000910 PROCEDURE DIVISION.
+000920*----------------------------------------------------------------*
+000930* 0000-MAINLINE                                                   *
+000940*----------------------------------------------------------------*
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000970     PERFORM 2000-CONVERT-FILE THRU 2000-EXIT.
+000980     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000990     STOP RUN.
+001000
+001010*----------------------------------------------------------------*
+001020* 1000-INITIALIZE - NAME BOTH FILES AND OPEN THEM.                *
+001030*----------------------------------------------------------------*
+001040 1000-INITIALIZE.
+001050     ACCEPT WS-INPUT-FILE-NAME FROM ENVIRONMENT "RPS_INPUT_FILE".
+001060     IF WS-INPUT-FILE-NAME = SPACES
+001070         MOVE "./input.txt" TO WS-INPUT-FILE-NAME
+001080     END-IF.
+001090
+001100     ACCEPT WS-INDEXED-FILE-NAME
+001110         FROM ENVIRONMENT "RPS_INDEXED_FILE".
+001120     IF WS-INDEXED-FILE-NAME = SPACES
+001130         MOVE "./input_indexed.dat" TO WS-INDEXED-FILE-NAME
+001140     END-IF.
+001150
+001160     OPEN INPUT INPUTFILE.
+001170     IF WS-FILE-CHECK-KEY NOT = "00"
+001180         DISPLAY "UNABLE TO OPEN INPUTFILE. STATUS: "
+001190             WS-FILE-CHECK-KEY
+001200         END-DISPLAY
+001210         STOP RUN RETURNING 1
+001220     END-IF.
+001230
+001240     OPEN OUTPUT INDEXED-INPUT.
+001250     IF WS-INDEXED-CHECK-KEY NOT = "00"
+001260         DISPLAY "UNABLE TO OPEN INDEXED-INPUT. STATUS: "
+001270             WS-INDEXED-CHECK-KEY
+001280         END-DISPLAY
+001290         STOP RUN RETURNING 1
+001300     END-IF.
+001310
+001320     DISPLAY "CONVERTING " WS-INPUT-FILE-NAME " TO INDEXED FILE "
+001330         WS-INDEXED-FILE-NAME.
+001340 1000-EXIT.
+001350     EXIT.
+001360
+001370*----------------------------------------------------------------*
+001380* 2000-CONVERT-FILE - COPY EVERY ROUND FROM INPUTFILE INTO THE    *
+001390* INDEXED FILE, KEYED ON ITS ROUND NUMBER.                        *
+001400*----------------------------------------------------------------*
+001410 2000-CONVERT-FILE.
+001420     READ INPUTFILE
+001430         AT END SET WS-END-OF-INPUT TO TRUE
+001440     END-READ.
+001450     PERFORM 2100-CONVERT-ONE-RECORD THRU 2100-EXIT
+001460         UNTIL WS-END-OF-INPUT.
+001470 2000-EXIT.
+001480     EXIT.
+001490
+001500*----------------------------------------------------------------*
+001510* 2100-CONVERT-ONE-RECORD - WRITE ONE ROUND TO THE INDEXED FILE.  *
+001520*----------------------------------------------------------------*
+001530 2100-CONVERT-ONE-RECORD.
+001540     MOVE FD-ROUND-NUMBER OF FILE-DETAILS
+001550         TO FD-ROUND-NUMBER OF INDEXED-RECORD.
+001560     MOVE FD-PLAYER-ID OF FILE-DETAILS
+001570         TO FD-PLAYER-ID OF INDEXED-RECORD.
+001580     MOVE OPPONENT OF FILE-DETAILS TO OPPONENT OF INDEXED-RECORD.
+001590     MOVE OWN OF FILE-DETAILS TO OWN OF INDEXED-RECORD.
+001600
+001610     WRITE INDEXED-RECORD.
+001620     IF WS-INDEXED-CHECK-KEY NOT = "00"
+001630         DISPLAY "UNABLE TO WRITE ROUND "
+001640             FD-ROUND-NUMBER OF INDEXED-RECORD
+001650             " PLAYER " FD-PLAYER-ID OF INDEXED-RECORD
+001660             " TO THE INDEXED FILE. STATUS: " WS-INDEXED-CHECK-KEY
+001670         END-DISPLAY
+001680         STOP RUN RETURNING 1
+001690     ELSE
+001700         ADD 1 TO WS-RECORDS-CONVERTED
+001710     END-IF.
+001720
+001730     READ INPUTFILE
+001740         AT END SET WS-END-OF-INPUT TO TRUE
+001750     END-READ.
+001760 2100-EXIT.
+001770     EXIT.
+001780
+001790*----------------------------------------------------------------*
+001800* 9000-TERMINATE - CLOSE THE FILES AND REPORT HOW MANY ROUNDS     *
+001810* WERE CONVERTED.                                                 *
+001820*----------------------------------------------------------------*
+001830 9000-TERMINATE.
+001840     CLOSE INPUTFILE.
+001850     CLOSE INDEXED-INPUT.
+001860     DISPLAY "ROUNDS CONVERTED: " WS-RECORDS-CONVERTED.
+001870 9000-EXIT.
+001880     EXIT.
+001890
+001900 END PROGRAM ROUND-INDEX-BUILDER.
