@@ -0,0 +1,212 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ROUND-LOOKUP.
+000120 AUTHOR. D PERESZLENYI.
+000130 INSTALLATION. AOC-TOURNAMENT-SYSTEMS.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                            *
+000180*----------------------------------------------------------------*
+000190* 2026-08-08  DP  ORIGINAL PROGRAM - LOOKS UP ONE ROUND DIRECTLY  *
+000200*                 IN THE INDEXED FILE BUILT BY ROUND-INDEX-        *
+000210*                 BUILDER AND RESCORES IT UNDER BOTH SCHEMES, SO A *
+000220*                 DISPUTED ROUND CAN BE CHECKED WITHOUT SCANNING   *
+000230*                 THE WHOLE TOURNAMENT FILE.                       *
+000240* 2026-08-08  DP  CORRECTED THE PART 2 RESCORE - IT WAS REUSING    *
+000250*                 THE PART 1 OUTCOME TERM INSTEAD OF COMPUTING     *
+000260*                 PART 2'S OWN OUTCOME TERM. ALSO SWITCHED THE     *
+000270*                 KEYED READ TO A START/READ NEXT SWEEP SO EVERY   *
+000280*                 PLAYER SHARING A ROUND NUMBER IN A ROUND-ROBIN   *
+000290*                 BRACKET IS SHOWN, NOT JUST THE FIRST ONE FOUND.  *
+000300* 2026-08-08  DP  SWITCHED TO THE INDXREC COPYBOOK, WHICH KEYS THE *
+000310*                 INDEXED FILE ON A COMPOSITE OF ROUND NUMBER AND  *
+000320*                 PLAYER ID (SEE ROUND-INDEX-BUILDER) - ROUND      *
+000330*                 NUMBER BY ITSELF NEVER RELIABLY ENFORCED WITH    *
+000340*                 DUPLICATES AS A PRIMARY KEY. ROUND NUMBER IS NOW *
+000350*                 THE ALTERNATE KEY THIS PROGRAM STARTS ON; THE    *
+000360*                 START/READ NEXT SWEEP BELOW IS UNCHANGED.        *
+000370*----------------------------------------------------------------*
+000380
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT INDEXED-INPUT ASSIGN DYNAMIC WS-INDEXED-FILE-NAME
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS INDEXED-KEY OF INDEXED-RECORD
+000460         ALTERNATE RECORD KEY IS FD-ROUND-NUMBER OF INDEXED-RECORD
+000470             WITH DUPLICATES
+000480         FILE STATUS IS WS-INDEXED-CHECK-KEY.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520*----------------------------------------------------------------*
+000530* INDEXED-INPUT - TOURNAMENT ROUNDS KEYED BY ROUND NUMBER.        *
+000540*----------------------------------------------------------------*
+000550 FD  INDEXED-INPUT.
+000560     COPY INDXREC.
+000570
+000580 WORKING-STORAGE SECTION.
+000590*----------------------------------------------------------------*
+000600* SCORING-RULES TABLE - SAME COPYBOOK ROCK-PAPER-SCISSORS USES,   *
+000610* SO A LOOKED-UP ROUND IS RESCORED UNDER THE SAME RULES A FULL    *
+000620* RUN WOULD HAVE USED.                                            *
+000630*----------------------------------------------------------------*
+000640 COPY SCORERUL.
+000650
+000660*----------------------------------------------------------------*
+000670* SWITCHES AND CONTROL FIELDS                                     *
+000680*----------------------------------------------------------------*
+000690 77  WS-INDEXED-CHECK-KEY        PIC X(02).
+000700 77  WS-FOUND-SW                 PIC X(01) VALUE "N".
+000710     88  WS-ROUND-FOUND           VALUE "Y".
+000720     88  WS-ROUND-NOT-FOUND       VALUE "N".
+000730 77  WS-INDEXED-FILE-NAME        PIC X(80).
+000740 77  WS-REQUESTED-ROUND          PIC 9(04) VALUE ZERO.
+000750
+000760*----------------------------------------------------------------*
+000770* SCORING WORK FIELDS - SAME COMPUTATION AS ROCK-PAPER-SCISSORS'  *
+000780* 2120-COMPUTE-SCORE, APPLIED TO A SINGLE LOOKED-UP ROUND.        *
+000790*----------------------------------------------------------------*
+000800 77  WS-OPPONENT                 PIC 9(02).
+000810 77  WS-OWN                      PIC 9(02).
+000820 77  WS-OUTCOME-1                PIC 9(01).
+000830 77  WS-ROUND-SCORE-1            PIC 9(04).
+000840 77  WS-ROUND-SCORE-2            PIC 9(04).
+000850
+000860 PROCEDURE DIVISION.
+000870*----------------------------------------------------------------*
+000880* 0000-MAINLINE                                                   *
+000890*----------------------------------------------------------------*
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000920     PERFORM 2000-PROCESS-REQUESTS THRU 2000-EXIT.
+000930     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000940     STOP RUN.
+000950
+000960*----------------------------------------------------------------*
+000970* 1000-INITIALIZE - OPEN THE INDEXED FILE FOR RANDOM LOOKUP.      *
+000980*----------------------------------------------------------------*
+000990 1000-INITIALIZE.
+001000     ACCEPT WS-INDEXED-FILE-NAME
+001010         FROM ENVIRONMENT "RPS_INDEXED_FILE".
+001020     IF WS-INDEXED-FILE-NAME = SPACES
+001030         MOVE "./input_indexed.dat" TO WS-INDEXED-FILE-NAME
+001040     END-IF.
+001050
+001060     OPEN INPUT INDEXED-INPUT.
+001070     IF WS-INDEXED-CHECK-KEY NOT = "00"
+001080         DISPLAY "UNABLE TO OPEN INDEXED-INPUT "
+001090             WS-INDEXED-FILE-NAME ". STATUS: "
+001100             WS-INDEXED-CHECK-KEY
+001110         END-DISPLAY
+001120         STOP RUN RETURNING 1
+001130     END-IF.
+001140 1000-EXIT.
+001150     EXIT.
+001160
+001170*----------------------------------------------------------------*
+001180* 2000-PROCESS-REQUESTS - PROMPT FOR ROUND NUMBERS UNTIL THE      *
+001190* OPERATOR ENTERS 0000 TO QUIT.                                   *
+001200*----------------------------------------------------------------*
+001210 2000-PROCESS-REQUESTS.
+001220     PERFORM 2100-GET-NEXT-REQUEST THRU 2100-EXIT.
+001230     PERFORM 2200-LOOKUP-ROUND THRU 2200-EXIT
+001240         UNTIL WS-REQUESTED-ROUND = ZERO.
+001250 2000-EXIT.
+001260     EXIT.
+001270
+001280*----------------------------------------------------------------*
+001290* 2100-GET-NEXT-REQUEST - PROMPT FOR THE NEXT ROUND NUMBER.       *
+001300*----------------------------------------------------------------*
+001310 2100-GET-NEXT-REQUEST.
+001320     DISPLAY "ENTER ROUND NUMBER TO LOOK UP (0000 TO QUIT): ".
+001330     ACCEPT WS-REQUESTED-ROUND.
+001340 2100-EXIT.
+001350     EXIT.
+001360
+001370*----------------------------------------------------------------*
+001380* 2200-LOOKUP-ROUND - START THE INDEXED FILE AT THE REQUESTED     *
+001390* ROUND AND RESCORE EVERY RECORD KEYED TO IT. A ROUND NUMBER IS   *
+001400* NOT UNIQUE - A ROUND-ROBIN BRACKET CAN HAVE SEVERAL PLAYERS'    *
+001410* RECORDS UNDER THE SAME ROUND, SO ALL OF THEM MUST BE SHOWN.     *
+001420*----------------------------------------------------------------*
+001430 2200-LOOKUP-ROUND.
+001440     MOVE WS-REQUESTED-ROUND TO FD-ROUND-NUMBER.
+001450     START INDEXED-INPUT KEY IS EQUAL TO FD-ROUND-NUMBER
+001460         INVALID KEY
+001470             DISPLAY "ROUND " WS-REQUESTED-ROUND " NOT FOUND"
+001480             SET WS-ROUND-NOT-FOUND TO TRUE
+001490         NOT INVALID KEY
+001500             SET WS-ROUND-FOUND TO TRUE
+001510     END-START.
+001520
+001530     PERFORM 2205-SHOW-NEXT-MATCH THRU 2205-EXIT
+001540         UNTIL NOT WS-ROUND-FOUND.
+001550
+001560     PERFORM 2100-GET-NEXT-REQUEST THRU 2100-EXIT.
+001570 2200-EXIT.
+001580     EXIT.
+001590
+001600*----------------------------------------------------------------*
+001610* 2205-SHOW-NEXT-MATCH - READ THE NEXT RECORD IN KEY SEQUENCE AND *
+001620* RESCORE IT, AS LONG AS IT IS STILL UNDER THE REQUESTED ROUND.   *
+001630*----------------------------------------------------------------*
+001640 2205-SHOW-NEXT-MATCH.
+001650     READ INDEXED-INPUT NEXT RECORD
+001660         AT END SET WS-ROUND-NOT-FOUND TO TRUE
+001670     END-READ.
+001680
+001690     IF WS-ROUND-FOUND
+001700         IF FD-ROUND-NUMBER NOT = WS-REQUESTED-ROUND
+001710             SET WS-ROUND-NOT-FOUND TO TRUE
+001720         ELSE
+001730             PERFORM 2210-RESCORE-ROUND THRU 2210-EXIT
+001740         END-IF
+001750     END-IF.
+001760 2205-EXIT.
+001770     EXIT.
+001780
+001790*----------------------------------------------------------------*
+001800* 2210-RESCORE-ROUND - SCORE THE ROUND JUST READ UNDER BOTH       *
+001810* SCHEMES AND DISPLAY THE RESULT.                                 *
+001820*----------------------------------------------------------------*
+001830 2210-RESCORE-ROUND.
+001840     COMPUTE WS-OPPONENT = FUNCTION ORD(OPPONENT)
+001850         - FUNCTION ORD("A")
+001860     END-COMPUTE.
+001870     COMPUTE WS-OWN = FUNCTION ORD(OWN)
+001880         - FUNCTION ORD("X")
+001890     END-COMPUTE.
+001900
+001910     COMPUTE WS-OUTCOME-1 =
+001920         FUNCTION MOD(1 + WS-OWN - WS-OPPONENT, 3)
+001930     END-COMPUTE.
+001940
+001950     COMPUTE WS-ROUND-SCORE-1 =
+001960         SR-SHAPE-VALUE-BASE + WS-OWN +
+001970         SR-OUTCOME-POINTS-1 * WS-OUTCOME-1
+001980     END-COMPUTE.
+001990
+002000     COMPUTE WS-ROUND-SCORE-2 =
+002010         FUNCTION MOD(WS-OWN + WS-OPPONENT - 1, 3) +
+002020         SR-OUTCOME-VALUE-BASE +
+002030         SR-SHAPE-POINTS-2 * WS-OWN
+002040     END-COMPUTE.
+002050
+002060     DISPLAY "ROUND " FD-ROUND-NUMBER " PLAYER " FD-PLAYER-ID
+002070         " MOVES=" OPPONENT OWN.
+002080     DISPLAY "  PART 1 SCORE: " WS-ROUND-SCORE-1
+002090         "  PART 2 SCORE: " WS-ROUND-SCORE-2.
+002100 2210-EXIT.
+002110     EXIT.
+002120
+002130*----------------------------------------------------------------*
+002140* 9000-TERMINATE - CLOSE THE INDEXED FILE AND END THE RUN.        *
+002150*----------------------------------------------------------------*
+002160 9000-TERMINATE.
+002170     CLOSE INDEXED-INPUT.
+002180 9000-EXIT.
+002190     EXIT.
+002200
+002210 END PROGRAM ROUND-LOOKUP.
