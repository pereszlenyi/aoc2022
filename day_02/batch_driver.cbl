@@ -0,0 +1,345 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BATCH-SCORE-DRIVER.
+000120 AUTHOR. D PERESZLENYI.
+000130 INSTALLATION. AOC-TOURNAMENT-SYSTEMS.
+000140 DATE-WRITTEN. 2026-08-08.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                            *
+000180*----------------------------------------------------------------*
+000190* 2026-08-08  DP  ORIGINAL PROGRAM - RUNS ROCK-PAPER-SCISSORS     *
+000200*                 AGAINST EVERY FILE NAMED IN A BATCH LIST FILE,  *
+000210*                 PRINTING A SUBTOTAL BLOCK PER FILE AND A GRAND  *
+000220*                 TOTAL ACROSS THE WHOLE LIST, SO A WEEK'S WORTH  *
+000230*                 OF NIGHTLY TOURNAMENT FILES CAN BE SCORED IN    *
+000240*                 ONE SUBMISSION.                                 *
+000250* 2026-08-08  DP  SET RPS_AUTO_RESUME TO "N" BEFORE EACH RUN OF    *
+000260*                 ROCK-PAPER-SCISSORS SO A CHECKPOINT LEFT OVER    *
+000270*                 FROM AN EARLIER INTERACTIVE RUN CANNOT LEAVE AN  *
+000280*                 UNATTENDED BATCH RUN WAITING ON THE CONSOLE.     *
+000290*                 ALSO REMOVED WS-LIST-EOF, A CONDITION NAME THAT  *
+000300*                 WAS NEVER TESTED - END-OF-LIST ON WS-END-OF-     *
+000310*                 LIST-SW IS THE ONE ACTUALLY DRIVING THE LOOPS.   *
+000320* 2026-08-08  DP  CHECK RETURN-CODE AFTER THE CALL TO SYSTEM -      *
+000330*                 A FAILED ROCK-PAPER-SCISSORS RUN WAS GOING        *
+000340*                 UNNOTICED, LEAVING 2200-READ-SUBTOTALS TO PICK    *
+000350*                 UP THE PREVIOUS FILE'S BATCHSUM AND SILENTLY      *
+000360*                 CORRUPT THE GRAND TOTAL.                          *
+000370* 2026-08-08  DP  ROCK-PAPER-SCISSORS WAS POINTING EVERY RUN AT THE  *
+000380*                 SAME HARDCODED REPORT/REJECT/AUDIT/DAILY FILE      *
+000390*                 NAMES, SO ONLY THE LAST FILE IN THE LIST LEFT      *
+000400*                 ANY TRACE BEHIND - THIS DRIVER NOW GIVES EACH      *
+000410*                 FILE IN THE LIST ITS OWN SET OF NAMES, NUMBERED    *
+000420*                 BY POSITION, SO EVERY FILE'S REPORT, REJECTS,      *
+000430*                 AUDIT TRAIL AND DAILY TOTALS SURVIVE THE RUN.       *
+000440*----------------------------------------------------------------*
+000450
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT BATCH-LIST-FILE ASSIGN DYNAMIC WS-BATCH-LIST-NAME
+000500         FILE STATUS IS WS-LIST-CHECK-KEY
+000510         ORGANIZATION IS LINE SEQUENTIAL.
+000520
+000530     SELECT BATCHSUM ASSIGN TO "./batch_summary.txt"
+000540         FILE STATUS IS WS-SUM-CHECK-KEY
+000550         ORGANIZATION IS LINE SEQUENTIAL.
+000560
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590*----------------------------------------------------------------*
+000600* BATCH-LIST-FILE - ONE INPUT FILE NAME PER RECORD, IN THE ORDER  *
+000610* THE FILES ARE TO BE SCORED.                                     *
+000620*----------------------------------------------------------------*
+000630 FD  BATCH-LIST-FILE.
+000640 01  BATCH-LIST-RECORD           PIC X(80).
+000650
+000660*----------------------------------------------------------------*
+000670* BATCHSUM - THE SUBTOTALS ROCK-PAPER-SCISSORS LEAVES BEHIND      *
+000680* AFTER SCORING ONE FILE. READ BACK HERE ONCE PER FILE.           *
+000690*----------------------------------------------------------------*
+000700 FD  BATCHSUM.
+000710     COPY BATCHRES.
+000720
+000730 WORKING-STORAGE SECTION.
+000740*----------------------------------------------------------------*
+000750* SWITCHES AND CONTROL FIELDS                                     *
+000760*----------------------------------------------------------------*
+000770 77  WS-LIST-CHECK-KEY           PIC X(02).
+000780 77  WS-SUM-CHECK-KEY            PIC X(02).
+000790 77  WS-END-OF-LIST-SW           PIC X(01) VALUE "N".
+000800     88  END-OF-LIST             VALUE "Y".
+000810
+000820*----------------------------------------------------------------*
+000830* FILE NAME AND PROGRAM PATH FIELDS                               *
+000840*----------------------------------------------------------------*
+000850 77  WS-BATCH-LIST-NAME          PIC X(80).
+000860 77  WS-PROGRAM-PATH             PIC X(80).
+000870 77  WS-COMMAND-LINE             PIC X(160).
+000880 77  WS-FILE-COUNT               PIC 9(04) COMP VALUE ZERO.
+000890 77  WS-FILE-COUNT-DISPLAY       PIC 9(04).
+000900 77  WS-OUT-REPORT-NAME          PIC X(80).
+000910 77  WS-OUT-REJECT-NAME          PIC X(80).
+000920 77  WS-OUT-AUDIT-NAME           PIC X(80).
+000930 77  WS-OUT-DAILY-NAME           PIC X(80).
+000940
+000950*----------------------------------------------------------------*
+000960* GRAND TOTALS ACROSS THE WHOLE BATCH LIST                        *
+000970*----------------------------------------------------------------*
+000980 01  WS-GRAND-TOTALS.
+000990     05  WS-GRAND-SCORE-1        PIC 9(08) VALUE ZERO.
+001000     05  WS-GRAND-SCORE-2        PIC 9(08) VALUE ZERO.
+001010     05  WS-GRAND-WIN-1          PIC 9(08) VALUE ZERO.
+001020     05  WS-GRAND-DRAW-1         PIC 9(08) VALUE ZERO.
+001030     05  WS-GRAND-LOSS-1         PIC 9(08) VALUE ZERO.
+001040     05  WS-GRAND-WIN-2          PIC 9(08) VALUE ZERO.
+001050     05  WS-GRAND-DRAW-2         PIC 9(08) VALUE ZERO.
+001060     05  WS-GRAND-LOSS-2         PIC 9(08) VALUE ZERO.
+001070     05  WS-GRAND-REJECTED       PIC 9(08) VALUE ZERO.
+001080
+001090*----------------------------------------------------------------*
+001100* REPORT EDIT FIELDS                                              *
+001110*----------------------------------------------------------------*
+001120 77  WS-TOTAL-PRINT               PIC Z(7)9.
+001130 77  WS-COUNT-PRINT                PIC Z(6)9.
+001140
+001150 PROCEDURE DIVISION.
+001160*----------------------------------------------------------------*
+001170* 0000-MAINLINE                                                   *
+001180*----------------------------------------------------------------*
+001190 0000-MAINLINE.
+001200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001210     PERFORM 2000-PROCESS-BATCH-LIST THRU 2000-EXIT.
+001220     PERFORM 8000-WRITE-GRAND-TOTAL THRU 8000-EXIT.
+001230     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001240     STOP RUN.
+001250
+001260*----------------------------------------------------------------*
+001270* 1000-INITIALIZE - WORK OUT THE LIST FILE NAME AND THE PATH TO   *
+001280* THE ROCK-PAPER-SCISSORS PROGRAM, AND OPEN THE BATCH LIST.       *
+001290*----------------------------------------------------------------*
+001300 1000-INITIALIZE.
+001310     ACCEPT WS-BATCH-LIST-NAME FROM ENVIRONMENT "RPS_BATCH_LIST".
+001320     IF WS-BATCH-LIST-NAME = SPACES
+001330         MOVE "./batch_list.txt" TO WS-BATCH-LIST-NAME
+001340     END-IF.
+001350
+001360     ACCEPT WS-PROGRAM-PATH FROM ENVIRONMENT "RPS_PROGRAM_PATH".
+001370     IF WS-PROGRAM-PATH = SPACES
+001380         MOVE "./rock_paper_scissors" TO WS-PROGRAM-PATH
+001390     END-IF.
+001400
+001410     OPEN INPUT BATCH-LIST-FILE.
+001420     IF WS-LIST-CHECK-KEY NOT = "00"
+001430         DISPLAY "UNABLE TO OPEN BATCH LIST FILE "
+001440             WS-BATCH-LIST-NAME ". STATUS: " WS-LIST-CHECK-KEY
+001450         END-DISPLAY
+001460         STOP RUN RETURNING 1
+001470     END-IF.
+001480
+001490     DISPLAY "BATCH SCORING RUN - FILE LIST: " WS-BATCH-LIST-NAME.
+001500 1000-EXIT.
+001510     EXIT.
+001520
+001530*----------------------------------------------------------------*
+001540* 2000-PROCESS-BATCH-LIST - SCORE EVERY FILE NAMED IN THE LIST.   *
+001550*----------------------------------------------------------------*
+001560 2000-PROCESS-BATCH-LIST.
+001570     READ BATCH-LIST-FILE
+001580         AT END SET END-OF-LIST TO TRUE
+001590     END-READ.
+001600     PERFORM 2100-SCORE-ONE-FILE THRU 2100-EXIT
+001610         UNTIL END-OF-LIST.
+001620 2000-EXIT.
+001630     EXIT.
+001640
+001650*----------------------------------------------------------------*
+001660* 2100-SCORE-ONE-FILE - RUN ROCK-PAPER-SCISSORS AGAINST ONE FILE  *
+001670* NAMED IN THE LIST, READ BACK ITS SUBTOTALS, PRINT THEM, AND     *
+001680* ROLL THEM INTO THE GRAND TOTAL.                                 *
+001690*----------------------------------------------------------------*
+001700 2100-SCORE-ONE-FILE.
+001710     ADD 1 TO WS-FILE-COUNT.
+001720
+001730*        SET THE INPUT FILE NAME INTO THE ENVIRONMENT SO THE
+001740*        ROCK-PAPER-SCISSORS PROCESS WE ARE ABOUT TO START PICKS
+001750*        UP THIS FILE FROM THE LIST INSTEAD OF ITS DEFAULT.
+001760     DISPLAY "RPS_INPUT_FILE" UPON ENVIRONMENT-NAME.
+001770     DISPLAY BATCH-LIST-RECORD UPON ENVIRONMENT-VALUE.
+001780
+001790*        FORCE A FRESH START ON EVERY FILE IN THE LIST - A
+001800*        CHECKPOINT LEFT BEHIND BY AN EARLIER INTERACTIVE RUN
+001810*        MUST NEVER LEAVE THIS UNATTENDED RUN WAITING ON A
+001820*        CONSOLE ANSWER IT HAS NO ONE TO GIVE.
+001830     DISPLAY "RPS_AUTO_RESUME" UPON ENVIRONMENT-NAME.
+001840     DISPLAY "N" UPON ENVIRONMENT-VALUE.
+001850
+001860     PERFORM 2150-SET-OUTPUT-FILE-NAMES THRU 2150-EXIT.
+001870     STRING WS-PROGRAM-PATH DELIMITED BY SPACE
+001880         INTO WS-COMMAND-LINE
+001890     END-STRING.
+001900     CALL "SYSTEM" USING WS-COMMAND-LINE.
+001910     IF RETURN-CODE NOT = ZERO
+001920         DISPLAY "ROCK-PAPER-SCISSORS FAILED SCORING "
+001930             BATCH-LIST-RECORD ". RETURN CODE: " RETURN-CODE
+001940         END-DISPLAY
+001950         STOP RUN RETURNING 1
+001960     END-IF.
+001970     PERFORM 2200-READ-SUBTOTALS THRU 2200-EXIT.
+001980     PERFORM 2300-PRINT-SUBTOTAL-BLOCK THRU 2300-EXIT.
+001990     PERFORM 2400-ADD-TO-GRAND-TOTAL THRU 2400-EXIT.
+002000
+002010     READ BATCH-LIST-FILE
+002020         AT END SET END-OF-LIST TO TRUE
+002030     END-READ.
+002040 2100-EXIT.
+002050     EXIT.
+002060
+002070*----------------------------------------------------------------*
+002080* 2150-SET-OUTPUT-FILE-NAMES - GIVE THIS FILE'S REPORT, REJECT,   *
+002090* AUDIT AND DAILY TOTALS FILES A NAME NUMBERED BY ITS POSITION IN *
+002100* THE LIST, SO THIS RUN OF ROCK-PAPER-SCISSORS DOES NOT OVERWRITE *
+002110* THE TRAIL LEFT BY THE FILE SCORED BEFORE IT.                    *
+002120*----------------------------------------------------------------*
+002130 2150-SET-OUTPUT-FILE-NAMES.
+002140     MOVE WS-FILE-COUNT TO WS-FILE-COUNT-DISPLAY.
+002150
+002160     STRING "./report_" DELIMITED BY SIZE
+002170         WS-FILE-COUNT-DISPLAY DELIMITED BY SIZE
+002180         ".txt" DELIMITED BY SIZE
+002190         INTO WS-OUT-REPORT-NAME
+002200     END-STRING.
+002210     DISPLAY "RPS_REPORT_FILE" UPON ENVIRONMENT-NAME.
+002220     DISPLAY WS-OUT-REPORT-NAME UPON ENVIRONMENT-VALUE.
+002230
+002240     STRING "./reject_" DELIMITED BY SIZE
+002250         WS-FILE-COUNT-DISPLAY DELIMITED BY SIZE
+002260         ".txt" DELIMITED BY SIZE
+002270         INTO WS-OUT-REJECT-NAME
+002280     END-STRING.
+002290     DISPLAY "RPS_REJECT_FILE" UPON ENVIRONMENT-NAME.
+002300     DISPLAY WS-OUT-REJECT-NAME UPON ENVIRONMENT-VALUE.
+002310
+002320     STRING "./audit_" DELIMITED BY SIZE
+002330         WS-FILE-COUNT-DISPLAY DELIMITED BY SIZE
+002340         ".txt" DELIMITED BY SIZE
+002350         INTO WS-OUT-AUDIT-NAME
+002360     END-STRING.
+002370     DISPLAY "RPS_AUDIT_FILE" UPON ENVIRONMENT-NAME.
+002380     DISPLAY WS-OUT-AUDIT-NAME UPON ENVIRONMENT-VALUE.
+002390
+002400     STRING "./daily_totals_" DELIMITED BY SIZE
+002410         WS-FILE-COUNT-DISPLAY DELIMITED BY SIZE
+002420         ".txt" DELIMITED BY SIZE
+002430         INTO WS-OUT-DAILY-NAME
+002440     END-STRING.
+002450     DISPLAY "RPS_DAILY_FILE" UPON ENVIRONMENT-NAME.
+002460     DISPLAY WS-OUT-DAILY-NAME UPON ENVIRONMENT-VALUE.
+002470 2150-EXIT.
+002480     EXIT.
+002490
+002500*----------------------------------------------------------------*
+002510* 2200-READ-SUBTOTALS - PICK UP THE SUBTOTALS ROCK-PAPER-SCISSORS *
+002520* LEFT BEHIND IN BATCHSUM FOR THE FILE JUST SCORED.               *
+002530*----------------------------------------------------------------*
+002540 2200-READ-SUBTOTALS.
+002550     OPEN INPUT BATCHSUM.
+002560     IF WS-SUM-CHECK-KEY NOT = "00"
+002570         DISPLAY "UNABLE TO OPEN BATCHSUM AFTER SCORING "
+002580             BATCH-LIST-RECORD ". STATUS: " WS-SUM-CHECK-KEY
+002590         END-DISPLAY
+002600         STOP RUN RETURNING 1
+002610     END-IF.
+002620     READ BATCHSUM
+002630         AT END
+002640             DISPLAY "BATCHSUM WAS EMPTY AFTER SCORING "
+002650                 BATCH-LIST-RECORD
+002660             END-DISPLAY
+002670             STOP RUN RETURNING 1
+002680     END-READ.
+002690     CLOSE BATCHSUM.
+002700 2200-EXIT.
+002710     EXIT.
+002720
+002730*----------------------------------------------------------------*
+002740* 2300-PRINT-SUBTOTAL-BLOCK - DISPLAY ONE FILE'S SUBTOTALS.       *
+002750*----------------------------------------------------------------*
+002760 2300-PRINT-SUBTOTAL-BLOCK.
+002770     DISPLAY " ".
+002780     DISPLAY "FILE " WS-FILE-COUNT ": " BATCH-LIST-RECORD.
+002790     MOVE BR-SCORE-1 TO WS-TOTAL-PRINT.
+002800     DISPLAY "  PART 1 SCORE ..... " WS-TOTAL-PRINT.
+002810     MOVE BR-SCORE-2 TO WS-TOTAL-PRINT.
+002820     DISPLAY "  PART 2 SCORE ..... " WS-TOTAL-PRINT.
+002830     MOVE BR-WIN-1 TO WS-COUNT-PRINT.
+002840     DISPLAY "  PART 1 WON/DRAWN/LOST " WS-COUNT-PRINT.
+002850     MOVE BR-DRAW-1 TO WS-COUNT-PRINT.
+002860     DISPLAY "                    /   " WS-COUNT-PRINT.
+002870     MOVE BR-LOSS-1 TO WS-COUNT-PRINT.
+002880     DISPLAY "                    /   " WS-COUNT-PRINT.
+002890     MOVE BR-WIN-2 TO WS-COUNT-PRINT.
+002900     DISPLAY "  PART 2 WON/DRAWN/LOST " WS-COUNT-PRINT.
+002910     MOVE BR-DRAW-2 TO WS-COUNT-PRINT.
+002920     DISPLAY "                    /   " WS-COUNT-PRINT.
+002930     MOVE BR-LOSS-2 TO WS-COUNT-PRINT.
+002940     DISPLAY "                    /   " WS-COUNT-PRINT.
+002950     MOVE BR-REJECTED-COUNT TO WS-COUNT-PRINT.
+002960     DISPLAY "  REJECTED RECORDS ---- " WS-COUNT-PRINT.
+002970 2300-EXIT.
+002980     EXIT.
+002990
+003000*----------------------------------------------------------------*
+003010* 2400-ADD-TO-GRAND-TOTAL - ROLL ONE FILE'S SUBTOTALS INTO THE    *
+003020* RUNNING GRAND TOTAL FOR THE WHOLE BATCH LIST.                   *
+003030*----------------------------------------------------------------*
+003040 2400-ADD-TO-GRAND-TOTAL.
+003050     ADD BR-SCORE-1         TO WS-GRAND-SCORE-1.
+003060     ADD BR-SCORE-2         TO WS-GRAND-SCORE-2.
+003070     ADD BR-WIN-1           TO WS-GRAND-WIN-1.
+003080     ADD BR-DRAW-1          TO WS-GRAND-DRAW-1.
+003090     ADD BR-LOSS-1          TO WS-GRAND-LOSS-1.
+003100     ADD BR-WIN-2           TO WS-GRAND-WIN-2.
+003110     ADD BR-DRAW-2          TO WS-GRAND-DRAW-2.
+003120     ADD BR-LOSS-2          TO WS-GRAND-LOSS-2.
+003130     ADD BR-REJECTED-COUNT  TO WS-GRAND-REJECTED.
+003140 2400-EXIT.
+003150     EXIT.
+003160
+003170*----------------------------------------------------------------*
+003180* 8000-WRITE-GRAND-TOTAL - DISPLAY THE GRAND TOTAL ACROSS EVERY   *
+003190* FILE IN THE BATCH LIST.                                         *
+003200*----------------------------------------------------------------*
+003210 8000-WRITE-GRAND-TOTAL.
+003220     DISPLAY " ".
+003230     DISPLAY "==================================================".
+003240     DISPLAY "GRAND TOTAL ACROSS " WS-FILE-COUNT " FILE(S)".
+003250     MOVE WS-GRAND-SCORE-1 TO WS-TOTAL-PRINT.
+003260     DISPLAY "  PART 1 SCORE ..... " WS-TOTAL-PRINT.
+003270     MOVE WS-GRAND-SCORE-2 TO WS-TOTAL-PRINT.
+003280     DISPLAY "  PART 2 SCORE ..... " WS-TOTAL-PRINT.
+003290     MOVE WS-GRAND-WIN-1 TO WS-COUNT-PRINT.
+003300     DISPLAY "  PART 1 WON/DRAWN/LOST " WS-COUNT-PRINT.
+003310     MOVE WS-GRAND-DRAW-1 TO WS-COUNT-PRINT.
+003320     DISPLAY "                    /   " WS-COUNT-PRINT.
+003330     MOVE WS-GRAND-LOSS-1 TO WS-COUNT-PRINT.
+003340     DISPLAY "                    /   " WS-COUNT-PRINT.
+003350     MOVE WS-GRAND-WIN-2 TO WS-COUNT-PRINT.
+003360     DISPLAY "  PART 2 WON/DRAWN/LOST " WS-COUNT-PRINT.
+003370     MOVE WS-GRAND-DRAW-2 TO WS-COUNT-PRINT.
+003380     DISPLAY "                    /   " WS-COUNT-PRINT.
+003390     MOVE WS-GRAND-LOSS-2 TO WS-COUNT-PRINT.
+003400     DISPLAY "                    /   " WS-COUNT-PRINT.
+003410     MOVE WS-GRAND-REJECTED TO WS-COUNT-PRINT.
+003420     DISPLAY "  REJECTED RECORDS ---- " WS-COUNT-PRINT.
+003430 8000-EXIT.
+003440     EXIT.
+003450
+003460*----------------------------------------------------------------*
+003470* 9000-TERMINATE - CLOSE THE BATCH LIST AND END THE RUN.          *
+003480*----------------------------------------------------------------*
+003490 9000-TERMINATE.
+003500     CLOSE BATCH-LIST-FILE.
+003510 9000-EXIT.
+003520     EXIT.
+003530
+003540 END PROGRAM BATCH-SCORE-DRIVER.
